@@ -0,0 +1,16 @@
+      * Based on description of the copy-text TPRETURN in:
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The TX (Transaction Demarcation) Specification
+      * ISBN: 1-85912-094-6
+      * X/Open Document Number: C504
+
+      * Rolls back the current global transaction (tx_rollback).
+      * Styled as an inline verb copybook, the same way TPRETURN.cpy
+      * is used: COPY it into a paragraph that has already defined
+      * 01 TXSTATUS-REC COPY TXSTATUS, then test TX-STATUS.
+      *
+      *  TPABORT.cpy
+      *
+           CALL "TPABORT" USING
+                TXSTATUS-REC.
