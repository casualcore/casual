@@ -0,0 +1,110 @@
+      *****************************************************
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+      *****************************************************
+      *  CAUDRPT.cbl
+      *
+      *  End-of-run exception/summary report over the audit trail
+      *  CSIMPCL/CBATCH append to: counts of TPOK vs TPESVCFAIL vs
+      *  TPETIME vs TPEBLOCK vs everything else, and a listing of
+      *  just the records that failed.
+      *****************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AUDITRPT.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+                ORGANIZATION LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-FILE.
+        01  AUDIT-RECORD.
+           COPY TPAUDIT.
+
+        WORKING-STORAGE SECTION.
+        01 TPSTATUS-REC.
+           COPY TPSTATUS.
+
+        01  END-OF-AUDIT-SW         PIC X(01) VALUE "N".
+               88 END-OF-AUDIT               VALUE "Y".
+
+        01  REPORT-COUNTERS.
+               05 TOTAL-CALLS       PIC S9(9) COMP-5 VALUE 0.
+               05 COUNT-TPOK        PIC S9(9) COMP-5 VALUE 0.
+               05 COUNT-TPESVCFAIL  PIC S9(9) COMP-5 VALUE 0.
+               05 COUNT-TPETIME     PIC S9(9) COMP-5 VALUE 0.
+               05 COUNT-TPEBLOCK    PIC S9(9) COMP-5 VALUE 0.
+               05 COUNT-OTHER-FAIL  PIC S9(9) COMP-5 VALUE 0.
+
+      ******************************************************
+      * Start program
+      ******************************************************
+        PROCEDURE DIVISION.
+        START-CAUDRPT.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM READ-AUDIT-RECORD.
+           PERFORM SUMMARIZE-ONE-RECORD UNTIL END-OF-AUDIT.
+           CLOSE AUDIT-FILE.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+
+      *****************************************************
+      *  Read-ahead over the audit trail.
+      *****************************************************
+        READ-AUDIT-RECORD.
+           READ AUDIT-FILE
+                AT END SET END-OF-AUDIT TO TRUE
+           END-READ.
+
+      *****************************************************
+      *  Tally one audit record by TP-STATUS and, if it was a
+      *  failure, list it immediately.
+      *****************************************************
+        SUMMARIZE-ONE-RECORD.
+           ADD 1 TO TOTAL-CALLS.
+           MOVE AUDIT-TP-STATUS TO TP-STATUS.
+
+           EVALUATE TRUE
+                WHEN TPOK
+                     ADD 1 TO COUNT-TPOK
+                WHEN TPESVCFAIL
+                     ADD 1 TO COUNT-TPESVCFAIL
+                     PERFORM LIST-FAILING-RECORD
+                WHEN TPETIME
+                     ADD 1 TO COUNT-TPETIME
+                     PERFORM LIST-FAILING-RECORD
+                WHEN TPEBLOCK
+                     ADD 1 TO COUNT-TPEBLOCK
+                     PERFORM LIST-FAILING-RECORD
+                WHEN OTHER
+                     ADD 1 TO COUNT-OTHER-FAIL
+                     PERFORM LIST-FAILING-RECORD
+           END-EVALUATE.
+
+           PERFORM READ-AUDIT-RECORD.
+
+      *****************************************************
+      *  Print the detail line for one failing record.
+      *****************************************************
+        LIST-FAILING-RECORD.
+           DISPLAY "FAILED  " AUDIT-CALL-NAME " " AUDIT-SERVICE-NAME
+                " " AUDIT-DATE "." AUDIT-TIME
+                " TP-STATUS=" AUDIT-TP-STATUS
+                " APPL-RETURN-CODE=" AUDIT-APPL-RETURN-CODE.
+
+      *****************************************************
+      *  Final counts for the run.
+      *****************************************************
+        PRINT-SUMMARY.
+           DISPLAY "===== Audit trail summary =====".
+           DISPLAY "Total calls:    " TOTAL-CALLS.
+           DISPLAY "TPOK:           " COUNT-TPOK.
+           DISPLAY "TPESVCFAIL:     " COUNT-TPESVCFAIL.
+           DISPLAY "TPETIME:        " COUNT-TPETIME.
+           DISPLAY "TPEBLOCK:       " COUNT-TPEBLOCK.
+           DISPLAY "Other failures: " COUNT-OTHER-FAIL.
