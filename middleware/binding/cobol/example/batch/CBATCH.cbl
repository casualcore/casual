@@ -0,0 +1,617 @@
+      *****************************************************
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+      *****************************************************
+      *  CBATCH.cbl
+      *
+      *  Batch driver built on the same TPCALL binding as CSIMPCL,
+      *  but processing a whole file of records per run instead of
+      *  one ACCEPT from the command line - the shape our overnight
+      *  volumes actually need.
+      *****************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BATCHCLI.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "BATCHIN"
+                ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCH-OUTPUT-FILE ASSIGN TO "BATCHOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+                ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITTRL"
+                ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL SERVICE-CATALOG-FILE ASSIGN TO "SVCCAT"
+                ORGANIZATION LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+      *  Display-form record layout for the flat input file - the
+      *  same four fields TPBIZREC carries, but held as zoned/
+      *  alphanumeric text here because BATCH-INPUT-FILE is LINE
+      *  SEQUENTIAL; the packed-decimal COMP-3 amount TPBIZREC uses
+      *  for the wire buffer would not survive a text file intact.
+      *  READ-INPUT-RECORD converts this into SEND-RECORD field by
+      *  field.
+        FD  BATCH-INPUT-FILE.
+        01  BATCH-INPUT-RECORD.
+               05 BATCH-IN-CUSTOMER-ID       PIC X(10).
+               05 BATCH-IN-AMOUNT            PIC S9(9)V99.
+               05 BATCH-IN-EFFECTIVE-DATE    PIC 9(08).
+               05 BATCH-IN-REFERENCE-NUM     PIC X(12).
+
+        FD  BATCH-OUTPUT-FILE.
+        01  BATCH-OUTPUT-RECORD     PIC X(100).
+
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD       PIC 9(9).
+
+        FD  AUDIT-FILE.
+        01  AUDIT-RECORD.
+           COPY TPAUDIT.
+
+        FD  SERVICE-CATALOG-FILE.
+        01  CATALOG-RECORD.
+           COPY TPSVCCAT.
+
+        WORKING-STORAGE SECTION.
+        01 TPTYPE-REC.
+           COPY TPTYPE.
+
+      *  Separate descriptor for the reply side of the call - see the
+      *  same split in CSIMPCL.
+        01 TPTYPE-RECV-REC.
+           COPY TPTYPE.
+
+        01 TPSTATUS-REC.
+           COPY TPSTATUS.
+
+        01 TPSVCDEF-REC.
+           COPY TPSVCDEF.
+
+        01  SEND-RECORD.
+           COPY TPBIZREC.
+        01  RECV-RECORD.
+           COPY TPBIZREC.
+        01  TARGET-SERVICE-NAME     PIC X(30) VALUE SPACES.
+
+      *  Numeric-edited shadow of BIZREC-AMOUNT for BATCH-OUTPUT-
+      *  RECORD and trace DISPLAYs - the packed-decimal field itself
+      *  is not printable.
+        01  SEND-AMOUNT-TEXT        PIC -(9)9.99.
+        01  RECV-AMOUNT-TEXT        PIC -(9)9.99.
+
+        01  BATCH-SWITCHES.
+               05 END-OF-INPUT-SW   PIC X(01) VALUE "N".
+                       88 END-OF-INPUT       VALUE "Y".
+
+        01  BATCH-COUNTERS.
+               05 RECORDS-READ      PIC S9(9) COMP-5 VALUE 0.
+               05 RECORDS-OK        PIC S9(9) COMP-5 VALUE 0.
+               05 RECORDS-FAILED    PIC S9(9) COMP-5 VALUE 0.
+
+      *  Elapsed time (hundredths of a second, from ACCEPT FROM
+      *  TIME) around each TPCALL, rolled into a min/max/average
+      *  for the service driven this run - so the service that is
+      *  the bottleneck shows up instead of being guessed at.
+        01  CALL-START-TIME          PIC 9(8).
+        01  CALL-END-TIME             PIC 9(8).
+        01  CALL-START-HUNDREDTHS     PIC S9(9) COMP-5.
+        01  CALL-END-HUNDREDTHS       PIC S9(9) COMP-5.
+        01  CALL-ELAPSED-HUNDREDTHS   PIC S9(9) COMP-5.
+        01  HUNDREDTHS-PER-DAY        PIC S9(9) COMP-5 VALUE 8640000.
+
+      *  Work fields for converting an HHMMSSCC timestamp from
+      *  ACCEPT FROM TIME into total hundredths-of-a-second since
+      *  midnight - straight subtraction of two HHMMSSCC values
+      *  goes wrong the moment a call spans a minute, hour or
+      *  midnight boundary.
+        01  TIME-CONVERT-TEXT         PIC 9(8).
+        01  TIME-CONVERT-HUNDREDTHS   PIC S9(9) COMP-5.
+        01  TIME-CONVERT-HH           PIC 9(2).
+        01  TIME-CONVERT-MM           PIC 9(2).
+        01  TIME-CONVERT-SS           PIC 9(2).
+        01  TIME-CONVERT-CC           PIC 9(2).
+        01  CALL-STATS.
+               05 CALL-STATS-COUNT   PIC S9(9) COMP-5 VALUE 0.
+               05 CALL-STATS-TOTAL   PIC S9(9) COMP-5 VALUE 0.
+               05 CALL-STATS-MIN     PIC S9(9) COMP-5 VALUE 0.
+               05 CALL-STATS-MAX     PIC S9(9) COMP-5 VALUE 0.
+        01  CALL-STATS-AVERAGE       PIC S9(9) COMP-5 VALUE 0.
+
+      *  Restart/checkpoint: the ordinal of the last record known
+      *  to have been completed is written every CHECKPOINT-INTERVAL
+      *  records, so a rerun after an abend can skip straight past
+      *  the records already driven through the service instead of
+      *  resubmitting them.
+        01  CHECKPOINT-INTERVAL     PIC S9(9) COMP-5 VALUE 100.
+        01  RESTART-RECORD-COUNT    PIC S9(9) COMP-5 VALUE 0.
+        01  CHECKPOINT-QUOTIENT     PIC S9(9) COMP-5.
+        01  CHECKPOINT-REMAINDER    PIC S9(9) COMP-5.
+
+      *  Result of the last TPCALL and the action it implies -
+      *  carried over from CSIMPCL so the same EVALUATE covers
+      *  every TP-STATUS the batch is likely to see.
+        01  CALL-NAME-TEXT          PIC X(10) VALUE SPACES.
+        01  CALL-ACTION             PIC X(01) VALUE SPACE.
+               88 ACTION-CONTINUE            VALUE "C".
+               88 ACTION-RETRY                VALUE "R".
+               88 ACTION-ABORT                VALUE "A".
+               88 ACTION-SKIP                 VALUE "S".
+
+      *  Retry accounting for a TPCALL that comes back TPETIME or
+      *  TPEBLOCK - a momentary blip during a busy batch window,
+      *  not a hard failure, so it gets a few more attempts with
+      *  an increasing delay before it is treated the same as one.
+        01  RETRY-COUNT             PIC S9(4) COMP-5 VALUE 0.
+        01  RETRY-MAX-ATTEMPTS      PIC S9(4) COMP-5 VALUE 3.
+        01  RETRY-DELAY-NANOS       PIC S9(9) COMP-5 VALUE 0.
+        01  RETRY-INITIAL-NANOS     PIC S9(9) COMP-5 VALUE 500000000.
+
+      *  TPBROADCAST target - left as SPACES/wildcard so the alert
+      *  reaches every monitoring client logged on, rather than
+      *  naming one operator's terminal.
+        01  BRCST-LMID              PIC X(30) VALUE SPACES.
+        01  BRCST-USRNAME           PIC X(30) VALUE SPACES.
+        01  BRCST-CLTNAME           PIC X(30) VALUE SPACES.
+        01  ALERT-MESSAGE-TEXT      PIC X(80) VALUE SPACES.
+        01  ALERT-COUNT-TEXT        PIC Z(9) VALUE SPACES.
+        01  ALERT-STATUS-TEXT       PIC Z(9) VALUE SPACES.
+        01  ALERT-MESSAGE-PTR       PIC S9(4) COMP-5 VALUE 1.
+
+      *  Progress through the service catalog, and the outcome of
+      *  checking TARGET-SERVICE-NAME against it before the run
+      *  starts.
+        01  CATALOG-SWITCHES.
+               05 END-OF-CATALOG-SW PIC X(01) VALUE "N".
+                       88 END-OF-CATALOG     VALUE "Y".
+               05 CATALOG-SEEN-SW   PIC X(01) VALUE "N".
+                       88 CATALOG-FILE-PRESENT VALUE "Y".
+               05 CATALOG-MATCH-SW  PIC X(01) VALUE "N".
+                       88 CATALOG-MATCH-FOUND VALUE "Y".
+               05 CATALOG-FAILED-SW PIC X(01) VALUE "N".
+                       88 CATALOG-VALIDATION-FAILED VALUE "Y".
+
+      ******************************************************
+      * Start program
+      ******************************************************
+        PROCEDURE DIVISION.
+        START-CBATCH.
+           ACCEPT TARGET-SERVICE-NAME FROM COMMAND-LINE.
+           IF TARGET-SERVICE-NAME = SPACES
+                DISPLAY "Usage: batchcli <service-name>"
+           ELSE
+                MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC
+                MOVE SPACES TO SUB-TYPE OF TPTYPE-REC
+                PERFORM VALIDATE-SERVICE-CATALOG
+                IF CATALOG-VALIDATION-FAILED
+                     CONTINUE
+                ELSE
+                     PERFORM OPEN-BATCH-FILES
+                     OPEN EXTEND AUDIT-FILE
+                     PERFORM READ-CHECKPOINT
+                     PERFORM READ-INPUT-RECORD
+                     IF RESTART-RECORD-COUNT > 0
+                          DISPLAY "Restarting after checkpoint, "
+                               "skipping to record "
+                               RESTART-RECORD-COUNT
+                          PERFORM SKIP-CHECKPOINTED-RECORD
+                               UNTIL END-OF-INPUT
+                               OR RECORDS-READ > RESTART-RECORD-COUNT
+                     END-IF
+                     PERFORM PROCESS-ONE-RECORD
+                          UNTIL END-OF-INPUT OR ACTION-ABORT
+                     CLOSE AUDIT-FILE
+                     PERFORM CLOSE-BATCH-FILES
+                     DISPLAY "Records read:   " RECORDS-READ
+                     DISPLAY "Records OK:     " RECORDS-OK
+                     DISPLAY "Records failed: " RECORDS-FAILED
+                     PERFORM DISPLAY-CALL-STATS
+                     PERFORM SEND-COMPLETION-ALERT
+                END-IF
+           END-IF.
+           STOP RUN.
+
+      *****************************************************
+      *  Check TARGET-SERVICE-NAME against the service catalog
+      *  before the run starts - a service the catalog does not
+      *  know about is a typo or a retired name, and is caught
+      *  here instead of after every record has come back
+      *  TPENOENT. A catalog that is not present at all (nothing
+      *  ever read from it) is treated as nothing to validate
+      *  against, so this driver still runs in an environment
+      *  that has not set one up.
+      *****************************************************
+        VALIDATE-SERVICE-CATALOG.
+           OPEN INPUT SERVICE-CATALOG-FILE.
+           PERFORM READ-CATALOG-RECORD.
+           PERFORM SEARCH-CATALOG-RECORD
+                UNTIL END-OF-CATALOG OR CATALOG-MATCH-FOUND.
+           CLOSE SERVICE-CATALOG-FILE.
+
+           IF CATALOG-FILE-PRESENT AND NOT CATALOG-MATCH-FOUND
+                DISPLAY "Service catalog: " TARGET-SERVICE-NAME
+                     " is not a known service - aborting run"
+                SET CATALOG-VALIDATION-FAILED TO TRUE
+           END-IF.
+
+      *****************************************************
+      *  Read the next entry of the service catalog.
+      *****************************************************
+        READ-CATALOG-RECORD.
+           READ SERVICE-CATALOG-FILE
+                AT END SET END-OF-CATALOG TO TRUE
+           END-READ.
+
+      *****************************************************
+      *  Test the catalog entry just read against
+      *  TARGET-SERVICE-NAME, flagging a record that is longer
+      *  than the catalog says this service will accept, or a
+      *  REC-TYPE/SUB-TYPE this driver was not built to send.
+      *****************************************************
+        SEARCH-CATALOG-RECORD.
+           SET CATALOG-FILE-PRESENT TO TRUE.
+           IF SVCCAT-SERVICE-NAME = TARGET-SERVICE-NAME
+                SET CATALOG-MATCH-FOUND TO TRUE
+                IF LENGTH OF BATCH-INPUT-RECORD > SVCCAT-MAX-LEN
+                     DISPLAY "Service catalog: " TARGET-SERVICE-NAME
+                          " records may exceed the catalog's "
+                          "MAX-LEN"
+                END-IF
+                IF SVCCAT-REC-TYPE NOT = REC-TYPE OF TPTYPE-REC
+                     OR SVCCAT-SUB-TYPE NOT = SUB-TYPE OF TPTYPE-REC
+                     DISPLAY "Service catalog: " TARGET-SERVICE-NAME
+                          " expects REC-TYPE/SUB-TYPE " SVCCAT-REC-TYPE
+                          "/" SVCCAT-SUB-TYPE
+                          " - this driver sends X_OCTET"
+                END-IF
+           ELSE
+                PERFORM READ-CATALOG-RECORD
+           END-IF.
+
+      *****************************************************
+      *  Open the input file of records to send and the output
+      *  file of replies.
+      *****************************************************
+        OPEN-BATCH-FILES.
+           OPEN INPUT BATCH-INPUT-FILE.
+           OPEN OUTPUT BATCH-OUTPUT-FILE.
+
+        CLOSE-BATCH-FILES.
+           CLOSE BATCH-INPUT-FILE.
+           CLOSE BATCH-OUTPUT-FILE.
+
+      *****************************************************
+      *  Read-ahead: the next input record is always fetched
+      *  before the loop tests for end of file.
+      *****************************************************
+        READ-INPUT-RECORD.
+           READ BATCH-INPUT-FILE
+                AT END SET END-OF-INPUT TO TRUE
+           END-READ.
+           IF NOT END-OF-INPUT
+                MOVE BATCH-IN-CUSTOMER-ID TO
+                     BIZREC-CUSTOMER-ID OF SEND-RECORD
+                MOVE BATCH-IN-AMOUNT TO
+                     BIZREC-AMOUNT OF SEND-RECORD
+                MOVE BATCH-IN-EFFECTIVE-DATE TO
+                     BIZREC-EFFECTIVE-DATE OF SEND-RECORD
+                MOVE BATCH-IN-REFERENCE-NUM TO
+                     BIZREC-REFERENCE-NUM OF SEND-RECORD
+                ADD 1 TO RECORDS-READ
+           END-IF.
+
+      *****************************************************
+      *  Read the checkpoint file, if one exists, to find the
+      *  ordinal of the last record completed by a prior run.
+      *****************************************************
+        READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+                AT END MOVE 0 TO CHECKPOINT-RECORD
+           END-READ.
+           MOVE CHECKPOINT-RECORD TO RESTART-RECORD-COUNT.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      *  Fetch (but do not process) one record already covered
+      *  by the checkpoint, on the way to the restart point.
+      *****************************************************
+        SKIP-CHECKPOINTED-RECORD.
+           PERFORM READ-INPUT-RECORD.
+
+      *****************************************************
+      *  Every CHECKPOINT-INTERVAL records, record how far the
+      *  run has got so a restart does not resubmit completed work.
+      *****************************************************
+        WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+                GIVING CHECKPOINT-QUOTIENT
+                REMAINDER CHECKPOINT-REMAINDER.
+           IF CHECKPOINT-REMAINDER = 0
+                OPEN OUTPUT CHECKPOINT-FILE
+                MOVE RECORDS-READ TO CHECKPOINT-RECORD
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************
+      *  Call the service for the current record, write the
+      *  reply (or the failure) to the output file, then read
+      *  the next record.
+      *****************************************************
+        PROCESS-ONE-RECORD.
+           MOVE SPACES TO RECV-RECORD.
+           PERFORM DO-TPCALL-WITH-RETRY.
+
+           MOVE BIZREC-AMOUNT OF SEND-RECORD TO SEND-AMOUNT-TEXT.
+           MOVE BIZREC-AMOUNT OF RECV-RECORD TO RECV-AMOUNT-TEXT.
+           IF ACTION-CONTINUE
+                ADD 1 TO RECORDS-OK
+                STRING "OK    "
+                     BIZREC-CUSTOMER-ID OF SEND-RECORD
+                     SEND-AMOUNT-TEXT
+                     BIZREC-EFFECTIVE-DATE OF SEND-RECORD
+                     BIZREC-REFERENCE-NUM OF SEND-RECORD
+                     BIZREC-CUSTOMER-ID OF RECV-RECORD
+                     RECV-AMOUNT-TEXT
+                     BIZREC-EFFECTIVE-DATE OF RECV-RECORD
+                     BIZREC-REFERENCE-NUM OF RECV-RECORD
+                     DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+           ELSE
+                ADD 1 TO RECORDS-FAILED
+                STRING "FAILED"
+                     BIZREC-CUSTOMER-ID OF SEND-RECORD
+                     SEND-AMOUNT-TEXT
+                     BIZREC-EFFECTIVE-DATE OF SEND-RECORD
+                     BIZREC-REFERENCE-NUM OF SEND-RECORD
+                     SPACES
+                     DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+           END-IF.
+
+           WRITE BATCH-OUTPUT-RECORD.
+
+      *  A record that came back ACTION-ABORT was not confirmed
+      *  handled - leave the checkpoint where it was and stop
+      *  reading, so a restart picks this same record back up
+      *  instead of the run having checkpointed past it.
+           IF NOT ACTION-ABORT
+                PERFORM WRITE-CHECKPOINT-IF-DUE
+                PERFORM READ-INPUT-RECORD
+           END-IF.
+
+      *****************************************************
+      *  Issue a TPCALL for the current SEND-RECORD.
+      *****************************************************
+        DO-TPCALL.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCHANGE TO TRUE.
+
+           ACCEPT CALL-START-TIME FROM TIME.
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+           ACCEPT CALL-END-TIME FROM TIME.
+
+           MOVE CALL-START-TIME TO TIME-CONVERT-TEXT.
+           PERFORM CONVERT-TIME-TO-HUNDREDTHS.
+           MOVE TIME-CONVERT-HUNDREDTHS TO CALL-START-HUNDREDTHS.
+
+           MOVE CALL-END-TIME TO TIME-CONVERT-TEXT.
+           PERFORM CONVERT-TIME-TO-HUNDREDTHS.
+           MOVE TIME-CONVERT-HUNDREDTHS TO CALL-END-HUNDREDTHS.
+
+           COMPUTE CALL-ELAPSED-HUNDREDTHS =
+                CALL-END-HUNDREDTHS - CALL-START-HUNDREDTHS.
+           IF CALL-ELAPSED-HUNDREDTHS < 0
+                ADD HUNDREDTHS-PER-DAY TO CALL-ELAPSED-HUNDREDTHS
+           END-IF.
+           PERFORM TALLY-CALL-STATS.
+
+           MOVE "TPCALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE AND NOT TPTYPEOK OF TPTYPE-RECV-REC
+                DISPLAY CALL-NAME-TEXT
+                     " reply truncated to fit the receive buffer "
+                     "(TPTRUNCATE)"
+           END-IF.
+
+      *****************************************************
+      *  Roll CALL-ELAPSED-HUNDREDTHS from the call just made
+      *  into the running min/max/average for the service.
+      *****************************************************
+        TALLY-CALL-STATS.
+           IF CALL-STATS-COUNT = 0
+                MOVE CALL-ELAPSED-HUNDREDTHS TO CALL-STATS-MIN
+                MOVE CALL-ELAPSED-HUNDREDTHS TO CALL-STATS-MAX
+           ELSE
+                IF CALL-ELAPSED-HUNDREDTHS < CALL-STATS-MIN
+                     MOVE CALL-ELAPSED-HUNDREDTHS TO CALL-STATS-MIN
+                END-IF
+                IF CALL-ELAPSED-HUNDREDTHS > CALL-STATS-MAX
+                     MOVE CALL-ELAPSED-HUNDREDTHS TO CALL-STATS-MAX
+                END-IF
+           END-IF.
+           ADD 1 TO CALL-STATS-COUNT.
+           ADD CALL-ELAPSED-HUNDREDTHS TO CALL-STATS-TOTAL.
+
+      *****************************************************
+      *  Break an HHMMSSCC timestamp (TIME-CONVERT-TEXT) into
+      *  hours/minutes/seconds/hundredths and combine them into
+      *  total hundredths-of-a-second since midnight, so two
+      *  timestamps can be subtracted correctly even when the call
+      *  they bracket crosses a minute or hour boundary.
+      *****************************************************
+        CONVERT-TIME-TO-HUNDREDTHS.
+           MOVE TIME-CONVERT-TEXT(1:2) TO TIME-CONVERT-HH.
+           MOVE TIME-CONVERT-TEXT(3:2) TO TIME-CONVERT-MM.
+           MOVE TIME-CONVERT-TEXT(5:2) TO TIME-CONVERT-SS.
+           MOVE TIME-CONVERT-TEXT(7:2) TO TIME-CONVERT-CC.
+           COMPUTE TIME-CONVERT-HUNDREDTHS =
+                ((TIME-CONVERT-HH * 3600) + (TIME-CONVERT-MM * 60)
+                     + TIME-CONVERT-SS) * 100 + TIME-CONVERT-CC.
+
+      *****************************************************
+      *  Report the per-service call-duration figures gathered
+      *  by TALLY-CALL-STATS, for capacity planning.
+      *****************************************************
+        DISPLAY-CALL-STATS.
+           IF CALL-STATS-COUNT = 0
+                DISPLAY "Call stats for " TARGET-SERVICE-NAME
+                     ": no calls made"
+           ELSE
+                DIVIDE CALL-STATS-TOTAL BY CALL-STATS-COUNT
+                     GIVING CALL-STATS-AVERAGE
+                DISPLAY "Call stats for " TARGET-SERVICE-NAME
+                     " (hundredths of a second):"
+                DISPLAY "  Calls:   " CALL-STATS-COUNT
+                DISPLAY "  Min:     " CALL-STATS-MIN
+                DISPLAY "  Max:     " CALL-STATS-MAX
+                DISPLAY "  Average: " CALL-STATS-AVERAGE
+           END-IF.
+
+      *****************************************************
+      *  Drive DO-TPCALL, and automatically retry with an
+      *  increasing delay when the outcome is a transient
+      *  TPETIME/TPEBLOCK rather than a hard failure - the
+      *  overnight batch window is exactly where a backend
+      *  gets momentarily saturated.
+      *****************************************************
+        DO-TPCALL-WITH-RETRY.
+           MOVE 0 TO RETRY-COUNT.
+           MOVE RETRY-INITIAL-NANOS TO RETRY-DELAY-NANOS.
+           PERFORM DO-TPCALL.
+           PERFORM RETRY-TPCALL-AFTER-DELAY
+                UNTIL NOT ACTION-RETRY
+                     OR RETRY-COUNT NOT < RETRY-MAX-ATTEMPTS.
+
+        RETRY-TPCALL-AFTER-DELAY.
+           ADD 1 TO RETRY-COUNT.
+           DISPLAY CALL-NAME-TEXT " retry " RETRY-COUNT " of "
+                RETRY-MAX-ATTEMPTS.
+           CALL "CBL_GC_NANOSLEEP" USING BY VALUE RETRY-DELAY-NANOS.
+           MULTIPLY 2 BY RETRY-DELAY-NANOS.
+           PERFORM DO-TPCALL.
+
+      *****************************************************
+      *  Classify the outcome of the call named in CALL-NAME-TEXT
+      *  by its TP-STATUS, and decide what the driver should do
+      *  next - retry, abort the run, or just skip this record.
+      *****************************************************
+        CHECK-TP-STATUS.
+           EVALUATE TRUE
+                WHEN TPOK
+                     SET ACTION-CONTINUE TO TRUE
+
+                WHEN TPESVCFAIL
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: service returned TPESVCFAIL, "
+                          "APPL-RETURN-CODE=" APPL-RETURN-CODE
+                     SET ACTION-SKIP TO TRUE
+
+                WHEN TPETIME
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: call timed out (TPETIME)"
+                     SET ACTION-RETRY TO TRUE
+
+                WHEN TPEBLOCK
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: would block (TPEBLOCK)"
+                     SET ACTION-RETRY TO TRUE
+
+                WHEN TPENOENT
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: unknown or unadvertised service "
+                          "(TPENOENT) - " SERVICE-NAME
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN OTHER
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: TP-STATUS=" TP-STATUS
+                     SET ACTION-ABORT TO TRUE
+           END-EVALUATE.
+
+           IF ACTION-ABORT
+                PERFORM SEND-FATAL-ALERT
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *****************************************************
+      *  Append one line to the audit trail: service, timestamp,
+      *  TP-STATUS and APPL-RETURN-CODE for the call just made.
+      *****************************************************
+        WRITE-AUDIT-RECORD.
+           MOVE SERVICE-NAME TO AUDIT-SERVICE-NAME.
+           MOVE CALL-NAME-TEXT TO AUDIT-CALL-NAME.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE TP-STATUS TO AUDIT-TP-STATUS.
+           MOVE APPL-RETURN-CODE TO AUDIT-APPL-RETURN-CODE.
+           WRITE AUDIT-RECORD.
+
+      *****************************************************
+      *  Push an unsolicited alert the moment this run completes,
+      *  so an operator finds out from TPBROADCAST instead of on
+      *  the next log check.
+      *****************************************************
+        SEND-COMPLETION-ALERT.
+           MOVE SPACES TO ALERT-MESSAGE-TEXT.
+           MOVE 1 TO ALERT-MESSAGE-PTR.
+           MOVE RECORDS-READ TO ALERT-COUNT-TEXT.
+           STRING "BATCHCLI complete - read " ALERT-COUNT-TEXT
+                DELIMITED BY SIZE INTO ALERT-MESSAGE-TEXT
+                WITH POINTER ALERT-MESSAGE-PTR.
+           MOVE RECORDS-OK TO ALERT-COUNT-TEXT.
+           STRING " ok " ALERT-COUNT-TEXT
+                DELIMITED BY SIZE INTO ALERT-MESSAGE-TEXT
+                WITH POINTER ALERT-MESSAGE-PTR.
+           MOVE RECORDS-FAILED TO ALERT-COUNT-TEXT.
+           STRING " failed " ALERT-COUNT-TEXT
+                DELIMITED BY SIZE INTO ALERT-MESSAGE-TEXT
+                WITH POINTER ALERT-MESSAGE-PTR.
+           PERFORM SEND-OPERATOR-ALERT.
+
+      *****************************************************
+      *  Push an unsolicited alert the moment a call is judged
+      *  fatal to the run (ACTION-ABORT), instead of that only
+      *  showing up in the job log or the audit trail.
+      *****************************************************
+        SEND-FATAL-ALERT.
+           MOVE TP-STATUS TO ALERT-STATUS-TEXT.
+           STRING "BATCHCLI fatal error - " CALL-NAME-TEXT
+                " TP-STATUS=" ALERT-STATUS-TEXT
+                DELIMITED BY SIZE INTO ALERT-MESSAGE-TEXT.
+           PERFORM SEND-OPERATOR-ALERT.
+
+      *****************************************************
+      *  Broadcast ALERT-MESSAGE-TEXT to every monitoring client
+      *  logged on, via TPBROADCAST.
+      *****************************************************
+        SEND-OPERATOR-ALERT.
+           MOVE LENGTH OF ALERT-MESSAGE-TEXT TO LEN OF TPTYPE-REC.
+           CALL "TPBROADCAST" USING BRCST-LMID
+                BRCST-USRNAME
+                BRCST-CLTNAME
+                TPTYPE-REC
+                ALERT-MESSAGE-TEXT
+                TPSTATUS-REC.
+
+           IF NOT TPOK
+                DISPLAY "TPBROADCAST Failed: TP-STATUS=" TP-STATUS
+           END-IF.
