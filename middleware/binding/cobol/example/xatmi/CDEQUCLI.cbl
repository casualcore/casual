@@ -0,0 +1,138 @@
+      *****************************************************
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+      *****************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DEQUECLI.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 TPTYPE-REC.
+           COPY TPTYPE.
+
+      *  Separate descriptor for the reply side of the replay TPCALL -
+      *  see the same split in CSIMPCL.
+        01 TPTYPE-RECV-REC.
+           COPY TPTYPE.
+
+        01 TPSTATUS-REC.
+           COPY TPSTATUS.
+
+        01 TPSVCDEF-REC.
+           COPY TPSVCDEF.
+
+        01 TPQCTL-REC.
+           COPY TPQCTL.
+
+        01  SEND-RECORD.
+           COPY TPBIZREC.
+        01  RECV-RECORD.
+           COPY TPBIZREC.
+
+      *  Numeric-edited shadow of BIZREC-AMOUNT for trace DISPLAYs -
+      *  the packed-decimal field itself is not printable.
+        01  TRACE-AMOUNT-TEXT       PIC -(9)9.99.
+        01  TARGET-SERVICE-NAME    PIC X(30) VALUE SPACES.
+        01  QUEUE-EMPTY-SW         PIC X(01) VALUE "N".
+               88 QUEUE-EMPTY               VALUE "Y".
+        01  DEQUEUE-COUNT          PIC S9(9) COMP-5 VALUE 0.
+
+      ******************************************************
+      * Start program - drain the queue a prior CSIMPCL run
+      * enqueued to when the target service was unavailable,
+      * replaying each record through TPCALL.
+      ******************************************************
+        PROCEDURE DIVISION.
+        START-CDEQUCLI.
+           ACCEPT TARGET-SERVICE-NAME FROM COMMAND-LINE.
+           IF TARGET-SERVICE-NAME = SPACES
+                DISPLAY "Usage: dequecli <service-name>"
+           ELSE
+                DISPLAY "Start"
+                PERFORM DRAIN-QUEUE UNTIL QUEUE-EMPTY
+                DISPLAY "Records replayed: " DEQUEUE-COUNT
+                DISPLAY "End"
+           END-IF.
+           STOP RUN.
+
+      *****************************************************
+      *  Take one record off the queue and, if there was one,
+      *  replay it through TPCALL.
+      *****************************************************
+        DRAIN-QUEUE.
+           MOVE TARGET-SERVICE-NAME TO QUEUE-NAME.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+
+           CALL "TPDEQUEUE" USING TPQCTL-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPSTATUS-REC.
+
+           IF NOT TPOK
+                SET QUEUE-EMPTY TO TRUE
+           ELSE
+                ADD 1 TO DEQUEUE-COUNT
+                PERFORM REPLAY-RECORD
+           END-IF.
+
+      *****************************************************
+      *  Replay one previously-queued record through TPCALL.
+      *****************************************************
+        REPLAY-RECORD.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCHANGE TO TRUE.
+
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           IF NOT TPOK
+                DISPLAY "Replay Failed: TP-STATUS=" TP-STATUS
+                PERFORM TRACE-SEND-RECORD
+           ELSE
+                PERFORM TRACE-RECV-RECORD
+                IF NOT TPTYPEOK OF TPTYPE-RECV-REC
+                     DISPLAY "Replay reply truncated to fit the "
+                          "receive buffer (TPTRUNCATE)"
+                END-IF
+           END-IF.
+
+      *****************************************************
+      *  Trace SEND-RECORD field by field - BIZREC-AMOUNT is packed
+      *  decimal and not printable, so DISPLAYing the group whole
+      *  would show binary garbage where the amount belongs.
+      *****************************************************
+        TRACE-SEND-RECORD.
+           MOVE BIZREC-AMOUNT OF SEND-RECORD TO TRACE-AMOUNT-TEXT.
+           DISPLAY "SEND-RECORD: CUSTOMER-ID=|"
+                BIZREC-CUSTOMER-ID OF SEND-RECORD
+                "| AMOUNT=" TRACE-AMOUNT-TEXT
+                " EFFECTIVE-DATE=" BIZREC-EFFECTIVE-DATE OF SEND-RECORD
+                " REFERENCE-NUM=|"
+                BIZREC-REFERENCE-NUM OF SEND-RECORD "|".
+
+      *****************************************************
+      *  Trace RECV-RECORD field by field - see TRACE-SEND-RECORD.
+      *****************************************************
+        TRACE-RECV-RECORD.
+           MOVE BIZREC-AMOUNT OF RECV-RECORD TO TRACE-AMOUNT-TEXT.
+           DISPLAY "RECV-RECORD: CUSTOMER-ID=|"
+                BIZREC-CUSTOMER-ID OF RECV-RECORD
+                "| AMOUNT=" TRACE-AMOUNT-TEXT
+                " EFFECTIVE-DATE=" BIZREC-EFFECTIVE-DATE OF RECV-RECORD
+                " REFERENCE-NUM=|"
+                BIZREC-REFERENCE-NUM OF RECV-RECORD "|".
