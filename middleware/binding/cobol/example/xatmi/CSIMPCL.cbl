@@ -9,57 +9,314 @@
         PROGRAM-ID. SIMPCLI.
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT SERVICE-PARM-FILE ASSIGN TO "SIMPPARM"
+                ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITTRL"
+                ORGANIZATION LINE SEQUENTIAL.
+      *  Plain (record) SEQUENTIAL, not LINE SEQUENTIAL - the
+      *  exported buffer is opaque binary (a COMP-5 length ahead of
+      *  the TPEXPORT payload), and LINE SEQUENTIAL would strip
+      *  trailing spaces and split records on any embedded newline
+      *  byte, corrupting the hand-off.
+           SELECT OPTIONAL EXPORT-FILE ASSIGN TO "XPORTOUT".
+           SELECT OPTIONAL DOMAIN-CONFIG-FILE ASSIGN TO "DOMAINCFG"
+                ORGANIZATION LINE SEQUENTIAL.
         DATA DIVISION.
+        FILE SECTION.
+        FD  SERVICE-PARM-FILE.
+        01  SERVICE-PARM-RECORD    PIC X(30).
+
+        FD  AUDIT-FILE.
+        01  AUDIT-RECORD.
+           COPY TPAUDIT.
+
+      *  Portable buffer handed off to (or picked up from) another
+      *  casual domain via TPEXPORT/TPIMPORT.  The leading length
+      *  field carries the real TPEXPORT-computed length (XPORT-LEN)
+      *  so the receiving side does not mistake the fixed 2048-byte
+      *  record size for the length of what was actually exported.
+        FD  EXPORT-FILE.
+        01  EXPORT-RECORD.
+           05  EXPORT-XPORT-LEN     PIC S9(9) COMP-5.
+           05  EXPORT-XPORT-BUFFER  PIC X(2048).
+
+      *  Domain/queue name, default timeout, retry count and
+      *  environment tag, read once at startup so operations can
+      *  retune how this job behaves without a recompile.
+        FD  DOMAIN-CONFIG-FILE.
+        01  DOMAIN-CONFIG-RECORD.
+           COPY TPDOMCFG.
+
         WORKING-STORAGE SECTION.
-        01 TPTYPE-REC. 
+        01 TPTYPE-REC.
+           COPY TPTYPE.
+
+      *  Separate descriptor for the reply side of a TPCALL/TPGETRPLY -
+      *  our real services can hand back a different REC-TYPE/SUB-TYPE
+      *  than what was sent (e.g. a fielded receipt for an octet
+      *  request), so the outbound and inbound buffers each need their
+      *  own TPTYPE structure instead of one being passed for both.
+        01 TPTYPE-RECV-REC.
            COPY TPTYPE.
 
-        01 TPSTATUS-REC. 
+        01 TPSTATUS-REC.
            COPY TPSTATUS.
 
-        01 TPSVCDEF-REC. 
+        01 TPSVCDEF-REC.
            COPY TPSVCDEF.
 
-        01  SEND-STRING            PIC X(30) VALUE SPACES.
-        01  RECV-STRING            PIC X(30) VALUE SPACES.
+      *  Status of the surrounding global transaction, when a call
+      *  is bracketed by TPBEGIN/TPCOMMIT/TPABORT.
+        01 TXSTATUS-REC.
+           COPY TXSTATUS.
+
+      *  Fielded buffer, used when the target service deals in
+      *  named fields (customer id, amount, date) rather than a
+      *  raw octet string.
+        01 TPFML32-REC.
+           COPY TPFML32.
+
+      *  Outstanding TPACALL handles for a fan-out batch, so many
+      *  requests can be in flight before any reply is collected.
+        01 TPCOMMTAB-REC.
+           COPY TPCOMMTAB.
+
+      *  Sent/received accounting for the fan-out batch above - a
+      *  dropped or timed-out reply is otherwise silent, since
+      *  COLLECT-TPGETRPLY-BATCH only ever walks handles it already
+      *  knows about.
+        01  COMMTAB-TALLY.
+               05 COMMTAB-SENT-COUNT     PIC S9(4) COMP-5 VALUE 0.
+               05 COMMTAB-RECEIVED-COUNT PIC S9(4) COMP-5 VALUE 0.
+               05 COMMTAB-OUTSTANDING-REMAINING
+                                          PIC S9(4) COMP-5 VALUE 0.
+
+      *  Set by FIND-COMMTAB-BY-HANDLE once TPGETANY hands back a
+      *  reply, to say which table entry COMM-HANDLE matches.
+        01  COMMTAB-MATCH-SW          PIC X(01) VALUE "N".
+               88 COMMTAB-MATCH-FOUND         VALUE "Y".
+
+      *  Queue control for TPENQUEUE/TPDEQUEUE, used to persist a
+      *  record when the target service is not currently up.
+        01 TPQCTL-REC.
+           COPY TPQCTL.
+
+      *  Context handle switched into and out of via TPSETCTXT/
+      *  TPGETCTXT, and the table of named handles captured for each
+      *  domain a batch step needs to address.
+        01 TPCTXT-REC.
+           COPY TPCTXT.
+
+        01 TPCTXTTAB-REC.
+           COPY TPCTXTTAB.
+
+      *  Identity presented to TPSETKEY to obtain an authenticated
+      *  TPKEY-HANDLE, attached to every call via CALL-KEY-HANDLE in
+      *  TPSVCDEF-REC so the service side can enforce who is allowed
+      *  to invoke what.
+        01 TPAPPKEY-REC.
+           COPY TPAPPKEY.
+
+        01 TPKEY-REC.
+           COPY TPKEY.
+
+      *  Portable form of a buffer exported via TPEXPORT for another
+      *  casual domain, or picked up via TPIMPORT from one.
+        01 TPXPORT-REC.
+           COPY TPXPORT.
+
+      *  Filter and delivery queue for TPSUBSCRIBE, and the handle it
+      *  returns for the registration - dropped again by TPUNSUBSCRIBE
+      *  once this job no longer wants to be woken by the event.
+        01 TPEVCTL-REC.
+           COPY TPEVCTL.
+
+        01 TPEVSUB-REC.
+           COPY TPEVSUB.
+
+      *  Name of the business event this job either registers
+      *  interest in via TPSUBSCRIBE or publishes via TPPOST - e.g.
+      *  "END-OF-DAY-POSTED", raised once by the upstream system
+      *  instead of every downstream job polling or racing a clock
+      *  time that sometimes runs before the upstream is done.
+        01  EVENT-NAME-TEXT        PIC X(30) VALUE SPACES.
+
+      *  The transaction record itself - a customer id, amount,
+      *  effective date and reference number, in place of the flat
+      *  thirty-byte placeholder string this used to carry.
+        01  SEND-RECORD.
+           COPY TPBIZREC.
+        01  RECV-RECORD.
+           COPY TPBIZREC.
+
+      *  Numeric-edited shadow of BIZREC-AMOUNT for trace DISPLAYs -
+      *  the packed-decimal field itself is not printable.
+        01  TRACE-AMOUNT-TEXT       PIC -(9)9.99.
+
+      *  A record longer than SEND-RECORD's fixed length -
+      *  built here just to have something on hand that would be
+      *  silently cut off if it went out as SEND-RECORD, and instead
+      *  gets a buffer of its own sized to fit via TPALLOC.
+        01  LONG-RECORD-TEXT       PIC X(80) VALUE
+             "Settlement record longer than a single SEND-RECORD".
+
+      *  Buffers obtained from TPALLOC/TPREALLOC/TPFREE, sized to
+      *  what the record actually needs instead of a WORKING-STORAGE
+      *  declaration being a hard ceiling on message size - grown in
+      *  place by REALLOC-SEND-BUFFER when the record no longer fits
+      *  what was originally allocated.
+        01  SEND-BUFFER-PTR        USAGE POINTER.
+        01  RECV-BUFFER-PTR        USAGE POINTER.
+        01  SEND-BUFFER-LEN        PIC S9(9) COMP-5 VALUE 30.
+        01  RECV-BUFFER-LEN        PIC S9(9) COMP-5 VALUE 30.
+
+        01  SEND-BUFFER-REC        PIC X(4096) BASED.
+        01  RECV-BUFFER-REC        PIC X(4096) BASED.
+
+      *  The service to drive is no longer wired to "TOUPPER" - it is
+      *  taken from the first token on the command line, e.g.
+      *      simpcli VALIDATE hello world
+      *  and, if the command line carries no service name, defaults
+      *  to the name held in the SIMPPARM parameter file.
+        01  CMD-LINE-REC           PIC X(80) VALUE SPACES.
+        01  CMD-PARSE-PTR          PIC S9(4) COMP-5 VALUE 1.
+        01  TARGET-SERVICE-NAME    PIC X(30) VALUE SPACES.
+               88 NO-SERVICE-ON-CMDLINE      VALUE SPACES.
+
+      *  Result of the last TPCALL/TPACALL/TPGETRPLY, and the action
+      *  the caller should take because of it - a bad service name is
+      *  not the same problem as a busy backend, and the operator
+      *  reading the job log should be able to tell them apart.
+        01  CALL-NAME-TEXT         PIC X(10) VALUE SPACES.
+        01  CALL-ACTION            PIC X(01) VALUE SPACE.
+               88 ACTION-CONTINUE            VALUE "C".
+               88 ACTION-RETRY                VALUE "R".
+               88 ACTION-ABORT                VALUE "A".
+               88 ACTION-SKIP                 VALUE "S".
+
+      *  Retry accounting for a TPCALL that comes back TPETIME or
+      *  TPEBLOCK - a momentary blip during a busy batch window,
+      *  not a hard failure, so it gets a few more attempts with
+      *  an increasing delay before it is treated the same as one.
+        01  RETRY-COUNT             PIC S9(4) COMP-5 VALUE 0.
+        01  RETRY-MAX-ATTEMPTS      PIC S9(4) COMP-5 VALUE 3.
+        01  RETRY-DELAY-NANOS       PIC S9(9) COMP-5 VALUE 0.
+        01  RETRY-INITIAL-NANOS     PIC S9(9) COMP-5 VALUE 500000000.
 
       ******************************************************
       * Start program
       ******************************************************
         PROCEDURE DIVISION.
         START-CSIMPCL.
-           ACCEPT SEND-STRING FROM COMMAND-LINE.
-           MOVE LENGTH OF SEND-STRING TO LEN.
-      
+           PERFORM PARSE-COMMAND-LINE.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           PERFORM READ-DOMAIN-CONFIG.
+
            DISPLAY "Start".
+           DISPLAY "Domain: " DOMCFG-DOMAIN-NAME
+                " Environment: " DOMCFG-ENVIRONMENT-TAG.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM DO-TPOPEN.
+           PERFORM AUTHENTICATE-CALLER.
+           DISPLAY "SERVICE-NAME: |" TARGET-SERVICE-NAME "|".
       
            DISPLAY "Call TPCALL".
-           MOVE SPACE TO RECV-STRING.
-           DISPLAY "SEND-STRING: |" SEND-STRING "|".
-           PERFORM DO-TPCALL. 
-           DISPLAY "RECV-STRING: |" RECV-STRING "|".
+           MOVE SPACE TO RECV-RECORD.
+           PERFORM TRACE-SEND-RECORD.
+           PERFORM DO-TPCALL-WITH-RETRY.
+           PERFORM TRACE-RECV-RECORD.
+           IF ACTION-CONTINUE
+                PERFORM DISPATCH-BY-SUB-TYPE
+           END-IF.
+
+           IF NOT ACTION-CONTINUE
+                DISPLAY "Service unavailable - enqueuing the "
+                     "record for later delivery"
+                PERFORM DO-TPENQUEUE
+           END-IF.
+
+           DISPLAY "Call TPCALL for an amendment".
+           MOVE SPACE TO RECV-RECORD.
+           PERFORM DO-TPCALL-AMENDMENT.
+           PERFORM TRACE-RECV-RECORD.
+           IF ACTION-CONTINUE
+                PERFORM DISPATCH-BY-SUB-TYPE
+           END-IF.
 
            DISPLAY "Call TPACALL".
-           DISPLAY "SEND-STRING: |" SEND-STRING "|".
-           PERFORM DO-TPACALL. 
+           PERFORM TRACE-SEND-RECORD.
+           PERFORM DO-TPACALL.
            DISPLAY "COMM-HANDLE: |" COMM-HANDLE "|".
 
            DISPLAY "Call TPGETRPLY".
-           MOVE SPACE TO RECV-STRING.
-           PERFORM DO-TPGETRPLY. 
-           DISPLAY "RECV-STRING: |" RECV-STRING "|".
+           MOVE SPACE TO RECV-RECORD.
+           PERFORM DO-TPGETRPLY.
+           PERFORM TRACE-RECV-RECORD.
+
+           DISPLAY "Call TPCALL with a fielded (FML32) buffer".
+           PERFORM DO-TPCALL-FML32.
+
+           DISPLAY "Call TPCALL with a buffer sized via TPALLOC".
+           PERFORM DO-TPCALL-DYNAMIC.
+
+           DISPLAY "Call a fan-out batch of TPACALLs".
+           MOVE 3 TO COMMTAB-COUNT.
+           PERFORM ISSUE-TPACALL-BATCH.
+           PERFORM COLLECT-TPGETRPLY-BATCH.
+           PERFORM RECONCILE-TPACALL-BATCH.
+
+           DISPLAY "Call TPCALL inside a global transaction".
+           MOVE SPACE TO RECV-RECORD.
+           PERFORM DO-TPCALL-TXN.
+           PERFORM TRACE-RECV-RECORD.
+
+           DISPLAY "Hold a conversation with the service".
+           PERFORM DO-TPCONNECT.
+           IF ACTION-CONTINUE
+                PERFORM DO-TPSEND
+                PERFORM DO-TPRECV
+                PERFORM TRACE-RECV-RECORD
+                PERFORM DO-TPDISCONNECT
+           END-IF.
+
+           DISPLAY "Restore this job's context via TPSETCTXT".
+           PERFORM CAPTURE-DEFAULT-CONTEXT.
+           SET CTXTTAB-IDX TO 1.
+           PERFORM RESTORE-CONTEXT-BY-IDX.
+
+           DISPLAY "Export a buffer for our sister site's domain".
+           PERFORM DO-TPEXPORT.
+           PERFORM WRITE-EXPORT-FILE.
+
+           DISPLAY "Import a buffer built by another domain".
+           PERFORM READ-EXPORT-FILE.
+           MOVE SPACE TO RECV-RECORD.
+           PERFORM DO-TPIMPORT.
+           PERFORM TRACE-RECV-RECORD.
+
+           DISPLAY "Register interest in the upstream completion "
+                "event".
+           MOVE "END-OF-DAY-POSTED" TO EVENT-NAME-TEXT.
+           PERFORM DO-TPSUBSCRIBE.
+
+           DISPLAY "Publish this job's own completion event".
+           PERFORM DO-TPPOST.
+
+           PERFORM DO-TPUNSUBSCRIBE.
 
            DISPLAY "End".
-           PERFORM EXIT-PROGRAM. 
+           PERFORM EXIT-PROGRAM.
 
       *****************************************************
       *  Issue a TPACALL
       *****************************************************
         DO-TPACALL.
-      *    MOVE 2 TO LEN.
-           MOVE "X_OCTET" TO REC-TYPE.
-      
-           MOVE "TOUPPER" TO SERVICE-NAME.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
            SET TPBLOCK TO TRUE.
            SET TPNOTRAN TO TRUE.
            SET TPREPLY TO TRUE.
@@ -68,65 +325,1085 @@
        
            CALL "TPACALL" USING TPSVCDEF-REC 
                 TPTYPE-REC 
-                SEND-STRING
+                SEND-RECORD
                 TPSTATUS-REC. 
       
-           IF NOT TPOK
-                DISPLAY "TPCALL Failed"
-           END-IF.
+           MOVE "TPACALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
       
       *****************************************************
       *  Issue a TPGETRPLY
       *****************************************************
         DO-TPGETRPLY.
-      *    MOVE 2 TO LEN.
-           MOVE "X_OCTET" TO REC-TYPE.
-      
-           MOVE "TOUPPER" TO SERVICE-NAME.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
            SET TPBLOCK TO TRUE.
            SET TPNOTRAN TO TRUE.
            SET TPGETHANDLE TO TRUE.
            SET TPNOCHANGE TO TRUE.
            SET TPNOTIME TO TRUE.
            SET TPSIGRSTRT TO TRUE.
-       
-           CALL "TPGETRPLY" USING TPSVCDEF-REC 
-                TPTYPE-REC 
-                RECV-STRING
-                TPSTATUS-REC. 
+
+           CALL "TPGETRPLY" USING TPSVCDEF-REC
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
       
-           IF NOT TPOK
-                DISPLAY "TPCALL Failed"
+           MOVE "TPGETRPLY" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
            END-IF.
-      
+
+      *****************************************************
+      *  Issue a TPGETRPLY against TPGETANY instead of one
+      *  specific COMM-HANDLE, picking up whichever outstanding
+      *  reply has arrived first - COMM-HANDLE OF TPSVCDEF-REC
+      *  comes back set to the handle TPGETANY actually chose.
+      *****************************************************
+        DO-TPGETRPLY-ANY.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           MOVE 0 TO COMM-HANDLE.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPGETANY TO TRUE.
+           SET TPNOCHANGE TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+
+           CALL "TPGETRPLY" USING TPSVCDEF-REC
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPGETRPLY" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+
       *****************************************************
       *  Issue a TPCALL
       *****************************************************
         DO-TPCALL.
-      *    MOVE 2 TO LEN.
-           MOVE "X_OCTET" TO REC-TYPE.
-      
-           MOVE "TOUPPER" TO SERVICE-NAME.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+
+      *  A "new" transaction, as opposed to an amendment to one
+      *  already on file - the same SERVICE-NAME handles both
+      *  record shapes, routed on SUB-TYPE rather than needing a
+      *  service of its own for each.
+           MOVE "NEW-TXN" TO SUB-TYPE OF TPTYPE-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
            SET TPBLOCK TO TRUE.
            SET TPNOTRAN TO TRUE.
            SET TPNOTIME TO TRUE.
            SET TPSIGRSTRT TO TRUE.
            SET TPCHANGE TO TRUE.
-       
-           CALL "TPCALL" USING TPSVCDEF-REC 
-                TPTYPE-REC 
-                SEND-STRING
-                TPTYPE-REC 
-                RECV-STRING
-                TPSTATUS-REC. 
-      
+
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPCALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Drive DO-TPCALL, and automatically retry with an
+      *  increasing delay when the outcome is a transient
+      *  TPETIME/TPEBLOCK rather than a hard failure.
+      *****************************************************
+        DO-TPCALL-WITH-RETRY.
+           MOVE 0 TO RETRY-COUNT.
+           MOVE RETRY-INITIAL-NANOS TO RETRY-DELAY-NANOS.
+           PERFORM DO-TPCALL.
+           PERFORM RETRY-TPCALL-AFTER-DELAY
+                UNTIL NOT ACTION-RETRY
+                     OR RETRY-COUNT NOT < RETRY-MAX-ATTEMPTS.
+
+        RETRY-TPCALL-AFTER-DELAY.
+           ADD 1 TO RETRY-COUNT.
+           DISPLAY CALL-NAME-TEXT " retry " RETRY-COUNT " of "
+                RETRY-MAX-ATTEMPTS.
+           CALL "CBL_GC_NANOSLEEP" USING BY VALUE RETRY-DELAY-NANOS.
+           MULTIPLY 2 BY RETRY-DELAY-NANOS.
+           PERFORM DO-TPCALL.
+
+      *****************************************************
+      *  Issue a TPCALL for an amendment to a transaction already
+      *  on file, against the same SERVICE-NAME as DO-TPCALL but
+      *  routed by the service on SUB-TYPE instead of its own
+      *  service name.
+      *****************************************************
+        DO-TPCALL-AMENDMENT.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+           MOVE "AMEND-TXN" TO SUB-TYPE OF TPTYPE-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCHANGE TO TRUE.
+
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPCALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Trace SEND-RECORD field by field - BIZREC-AMOUNT is packed
+      *  decimal and not printable, so DISPLAYing the group whole
+      *  would show binary garbage where the amount belongs.
+      *****************************************************
+        TRACE-SEND-RECORD.
+           MOVE BIZREC-AMOUNT OF SEND-RECORD TO TRACE-AMOUNT-TEXT.
+           DISPLAY "SEND-RECORD: CUSTOMER-ID=|"
+                BIZREC-CUSTOMER-ID OF SEND-RECORD
+                "| AMOUNT=" TRACE-AMOUNT-TEXT
+                " EFFECTIVE-DATE=" BIZREC-EFFECTIVE-DATE OF SEND-RECORD
+                " REFERENCE-NUM=|"
+                BIZREC-REFERENCE-NUM OF SEND-RECORD "|".
+
+      *****************************************************
+      *  Trace RECV-RECORD field by field - see TRACE-SEND-RECORD.
+      *****************************************************
+        TRACE-RECV-RECORD.
+           MOVE BIZREC-AMOUNT OF RECV-RECORD TO TRACE-AMOUNT-TEXT.
+           DISPLAY "RECV-RECORD: CUSTOMER-ID=|"
+                BIZREC-CUSTOMER-ID OF RECV-RECORD
+                "| AMOUNT=" TRACE-AMOUNT-TEXT
+                " EFFECTIVE-DATE=" BIZREC-EFFECTIVE-DATE OF RECV-RECORD
+                " REFERENCE-NUM=|"
+                BIZREC-REFERENCE-NUM OF RECV-RECORD "|".
+
+      *****************************************************
+      *  Example of how a service behind one SERVICE-NAME would
+      *  dispatch on SUB-TYPE to handle more than one record
+      *  shape, rather than needing a service of its own for
+      *  every variant of the same business transaction.
+      *****************************************************
+        DISPATCH-BY-SUB-TYPE.
+           EVALUATE SUB-TYPE OF TPTYPE-RECV-REC
+                WHEN "NEW-TXN"
+                     PERFORM PROCESS-NEW-TXN
+
+                WHEN "AMEND-TXN"
+                     PERFORM PROCESS-AMEND-TXN
+
+                WHEN OTHER
+                     PERFORM PROCESS-UNKNOWN-SUB-TYPE
+           END-EVALUATE.
+
+        PROCESS-NEW-TXN.
+           DISPLAY "Dispatch: new transaction".
+           PERFORM TRACE-RECV-RECORD.
+
+        PROCESS-AMEND-TXN.
+           DISPLAY "Dispatch: amendment".
+           PERFORM TRACE-RECV-RECORD.
+
+        PROCESS-UNKNOWN-SUB-TYPE.
+           DISPLAY "Dispatch: unrecognized SUB-TYPE='"
+                SUB-TYPE OF TPTYPE-RECV-REC "'".
+
+      *****************************************************
+      *  Build a small fielded buffer - customer id, amount and
+      *  effective date - for services that deal in named fields
+      *  instead of a flat octet string.
+      *****************************************************
+        BUILD-FML32-BUFFER.
+           MOVE 3 TO FML32-NUM-FIELDS.
+
+           MOVE "CUSTOMER-ID"  TO FML32-FLD-NAME(1).
+           SET FML32-TYPE-STRING(1) TO TRUE.
+           MOVE "0001042317"   TO FML32-FLD-VALUE(1).
+
+           MOVE "AMOUNT"       TO FML32-FLD-NAME(2).
+           SET FML32-TYPE-STRING(2) TO TRUE.
+           MOVE "000012550"    TO FML32-FLD-VALUE(2).
+
+           MOVE "EFF-DATE"     TO FML32-FLD-NAME(3).
+           SET FML32-TYPE-STRING(3) TO TRUE.
+           MOVE "20260809"     TO FML32-FLD-VALUE(3).
+
+      *****************************************************
+      *  Issue a TPCALL carrying a fielded (FML32) buffer
+      *  instead of the raw octet SEND-RECORD/RECV-RECORD.
+      *****************************************************
+        DO-TPCALL-FML32.
+           PERFORM BUILD-FML32-BUFFER.
+
+           SET X-FML32 OF TPTYPE-REC TO TRUE.
+           SET X-FML32 OF TPTYPE-RECV-REC TO TRUE.
+           MOVE LENGTH OF TPFML32-REC TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF TPFML32-REC TO LEN OF TPTYPE-RECV-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCHANGE TO TRUE.
+
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                TPFML32-REC
+                TPTYPE-RECV-REC
+                TPFML32-REC
+                TPSTATUS-REC.
+
+           MOVE "TPCALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+
+           SET X-OCTET OF TPTYPE-REC TO TRUE.
+           SET X-OCTET OF TPTYPE-RECV-REC TO TRUE.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+
+      *****************************************************
+      *  Issue a TPCALL carrying LONG-RECORD-TEXT in a buffer
+      *  obtained from TPALLOC and grown with TPREALLOC to fit,
+      *  instead of the fixed-length SEND-RECORD/RECV-RECORD that
+      *  would truncate it.
+      *****************************************************
+        DO-TPCALL-DYNAMIC.
+           MOVE LENGTH OF SEND-RECORD TO SEND-BUFFER-LEN.
+           PERFORM ALLOC-SEND-BUFFER.
+
+           IF LENGTH OF LONG-RECORD-TEXT > SEND-BUFFER-LEN
+                MOVE LENGTH OF LONG-RECORD-TEXT TO SEND-BUFFER-LEN
+                PERFORM REALLOC-SEND-BUFFER
+           END-IF.
+           MOVE LONG-RECORD-TEXT TO SEND-BUFFER-REC.
+
+           MOVE SEND-BUFFER-LEN TO RECV-BUFFER-LEN.
+           PERFORM ALLOC-RECV-BUFFER.
+
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE SEND-BUFFER-LEN TO LEN OF TPTYPE-REC.
+           MOVE RECV-BUFFER-LEN TO LEN OF TPTYPE-RECV-REC.
+
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCHANGE TO TRUE.
+
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-BUFFER-REC
+                TPTYPE-RECV-REC
+                RECV-BUFFER-REC
+                TPSTATUS-REC.
+
+           MOVE "TPCALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+           DISPLAY "RECV (TPALLOC buffer): |" RECV-BUFFER-REC(1:
+                RECV-BUFFER-LEN) "|".
+
+           PERFORM FREE-SEND-BUFFER.
+           PERFORM FREE-RECV-BUFFER.
+
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+
+      *****************************************************
+      *  Obtain a buffer sized to SEND-BUFFER-LEN.
+      *****************************************************
+        ALLOC-SEND-BUFFER.
+           CALL "TPALLOC" USING "X_OCTET" SPACES
+                SEND-BUFFER-LEN
+                RETURNING SEND-BUFFER-PTR.
+           SET ADDRESS OF SEND-BUFFER-REC TO SEND-BUFFER-PTR.
+
+      *****************************************************
+      *  Grow the send buffer in place to SEND-BUFFER-LEN, once a
+      *  record no longer fits in what was originally allocated.
+      *****************************************************
+        REALLOC-SEND-BUFFER.
+           CALL "TPREALLOC" USING SEND-BUFFER-PTR
+                SEND-BUFFER-LEN
+                RETURNING SEND-BUFFER-PTR.
+           SET ADDRESS OF SEND-BUFFER-REC TO SEND-BUFFER-PTR.
+
+      *****************************************************
+      *  Release the send buffer once the call it was built for
+      *  has completed.
+      *****************************************************
+        FREE-SEND-BUFFER.
+           CALL "TPFREE" USING SEND-BUFFER-PTR.
+
+      *****************************************************
+      *  Obtain a buffer sized to RECV-BUFFER-LEN.
+      *****************************************************
+        ALLOC-RECV-BUFFER.
+           CALL "TPALLOC" USING "X_OCTET" SPACES
+                RECV-BUFFER-LEN
+                RETURNING RECV-BUFFER-PTR.
+           SET ADDRESS OF RECV-BUFFER-REC TO RECV-BUFFER-PTR.
+
+      *****************************************************
+      *  Release the receive buffer once the reply it holds has
+      *  been consumed.
+      *****************************************************
+        FREE-RECV-BUFFER.
+           CALL "TPFREE" USING RECV-BUFFER-PTR.
+
+      *****************************************************
+      *  Bracket a TPCALL in a real global transaction: TPBEGIN,
+      *  the service call with TPTRAN set, then TPCOMMIT - falling
+      *  back to TPABORT when the call itself did not succeed.
+      *  TX-ROLLBACK/TX-MIXED/TX-HAZARD are reported, not silently
+      *  swallowed as a bare TX-OK check would do.
+      *****************************************************
+        DO-TPCALL-TXN.
+           PERFORM TXN-BEGIN.
+           IF TX-OK
+                PERFORM TXN-CALL-SERVICE
+           END-IF.
+
+      *****************************************************
+      *  TPBEGIN, TPCOMMIT and TPABORT are each a single COBOL
+      *  sentence (styled like TPRETURN.cpy) - they are PERFORMed
+      *  from their own paragraph rather than embedded in a nested
+      *  IF, so the period each CALL ends with cannot cut a
+      *  surrounding scope short.
+      *****************************************************
+        TXN-BEGIN.
+           COPY TPBEGIN.
+           IF NOT TX-OK
+                DISPLAY "TPBEGIN Failed: TX-STATUS=" TX-STATUS
+           END-IF.
+
+        TXN-CALL-SERVICE.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCHANGE TO TRUE.
+
+      *    Transactional work is treated as the same-day wire cutoff
+      *    traffic that must not queue up behind routine batch calls.
+           SET PRIO-URGENT TO TRUE.
+           PERFORM SET-CALL-PRIORITY.
+
+           CALL "TPCALL" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPCALL" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+           PERFORM GET-CALL-PRIORITY.
+           DISPLAY "Priority in effect for this call: " CALL-PRIORITY.
+
+           IF ACTION-CONTINUE
+                PERFORM TXN-COMMIT
+           ELSE
+                PERFORM TXN-ABORT
+           END-IF.
+
+      *****************************************************
+      *  Raise the priority of the next call on this service via
+      *  TPSPRIO, so it is serviced ahead of routine traffic when
+      *  the backend is backed up.
+      *****************************************************
+        SET-CALL-PRIORITY.
+           COPY TPSPRIO.
            IF NOT TPOK
-                DISPLAY "TPCALL Failed"
+                DISPLAY "TPSPRIO Failed: TP-STATUS=" TP-STATUS
            END-IF.
-      
+
+      *****************************************************
+      *  Confirm, via TPGPRIO, the priority the call just made
+      *  was actually serviced at.
+      *****************************************************
+        GET-CALL-PRIORITY.
+           COPY TPGPRIO.
+           IF NOT TPOK
+                DISPLAY "TPGPRIO Failed: TP-STATUS=" TP-STATUS
+           END-IF.
+
+        TXN-COMMIT.
+           COPY TPCOMMIT.
+           EVALUATE TRUE
+                WHEN TX-OK
+                     CONTINUE
+                WHEN TX-ROLLBACK
+                     DISPLAY "TPCOMMIT rolled back the transaction "
+                          "(TX-ROLLBACK)"
+                WHEN TX-MIXED
+                     DISPLAY "TPCOMMIT partially committed the "
+                          "transaction (TX-MIXED)"
+                WHEN TX-HAZARD
+                     DISPLAY "TPCOMMIT outcome is uncertain "
+                          "(TX-HAZARD)"
+                WHEN OTHER
+                     DISPLAY "TPCOMMIT Failed: TX-STATUS=" TX-STATUS
+           END-EVALUATE.
+
+        TXN-ABORT.
+           COPY TPABORT.
+           IF NOT TX-OK
+                DISPLAY "TPABORT Failed: TX-STATUS=" TX-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Persist SEND-RECORD on the target's queue when the
+      *  service is not currently up, instead of losing the
+      *  record or stalling the rest of the batch.
+      *****************************************************
+        DO-TPENQUEUE.
+           MOVE TARGET-SERVICE-NAME TO QUEUE-NAME.
+           MOVE DOMCFG-QUEUE-NAME TO REPLY-QUEUE.
+      *  CORRELATION-ID is meant to be a printable/comparable key -
+      *  moving the whole SEND-RECORD group would truncate it and
+      *  embed the packed-decimal BIZREC-AMOUNT as binary garbage.
+           MOVE SPACES TO CORRELATION-ID.
+           STRING BIZREC-CUSTOMER-ID OF SEND-RECORD DELIMITED BY SIZE
+                BIZREC-REFERENCE-NUM OF SEND-RECORD DELIMITED BY SIZE
+                INTO CORRELATION-ID.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+
+           CALL "TPENQUEUE" USING TPQCTL-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPENQUEUE" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Draining a target's queue once the service is believed
+      *  to be back up is handled by the dedicated dequeue job,
+      *  DEQUECLI (see CDEQUCLI.cbl) - this client only enqueues.
+      *****************************************************
+
+      *****************************************************
+      *  Open a conversation with the service, so a multi-step
+      *  exchange (open a case, stream updates, close it) can be
+      *  held over one session instead of repeated stateless calls.
+      *****************************************************
+        DO-TPCONNECT.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+           MOVE TARGET-SERVICE-NAME TO SERVICE-NAME.
+           SET TPBLOCK TO TRUE.
+           SET TPNOTRAN TO TRUE.
+           SET TPNOTIME TO TRUE.
+           SET TPSIGRSTRT TO TRUE.
+           SET TPCONV TO TRUE.
+           SET TPSENDONLY TO TRUE.
+
+           CALL "TPCONNECT" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPCONNECT" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Send one message on an already-open conversation.
+      *****************************************************
+        DO-TPSEND.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+
+           CALL "TPSEND" USING TPSVCDEF-REC
+                TPTYPE-REC
+                SEND-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPSEND" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Receive one message on an already-open conversation,
+      *  branching on TPEVENT for a turnaround, a disconnect or
+      *  a service failure raised by the other end.
+      *****************************************************
+        DO-TPRECV.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-RECV-REC.
+           MOVE LENGTH OF RECV-RECORD TO LEN OF TPTYPE-RECV-REC.
+
+           CALL "TPRECV" USING TPSVCDEF-REC
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPRECV" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Close the conversation.
+      *****************************************************
+        DO-TPDISCONNECT.
+           CALL "TPDISCONNECT" USING TPSVCDEF-REC
+                TPSTATUS-REC.
+
+           MOVE "TPDISCONNECT" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Fire off COMMTAB-COUNT TPACALL requests back-to-back,
+      *  storing each COMM-HANDLE in the table for later collection.
+      *****************************************************
+        ISSUE-TPACALL-BATCH.
+           PERFORM ISSUE-ONE-TPACALL
+                VARYING COMMTAB-IDX FROM 1 BY 1
+                UNTIL COMMTAB-IDX > COMMTAB-COUNT.
+
+        ISSUE-ONE-TPACALL.
+           PERFORM DO-TPACALL.
+           MOVE COMM-HANDLE TO COMMTAB-HANDLE(COMMTAB-IDX).
+           IF ACTION-CONTINUE
+                SET COMMTAB-OUTSTANDING(COMMTAB-IDX) TO TRUE
+                ADD 1 TO COMMTAB-SENT-COUNT
+           ELSE
+                SET COMMTAB-FAILED(COMMTAB-IDX) TO TRUE
+           END-IF.
+
+      *****************************************************
+      *  Collect a reply for every outstanding handle in the
+      *  table built by ISSUE-TPACALL-BATCH, using TPGETANY to
+      *  drain whichever ones have arrived so far instead of
+      *  waiting on each COMM-HANDLE in table order - a later
+      *  call that finishes first no longer blocks behind an
+      *  earlier one still busy.
+      *****************************************************
+        COLLECT-TPGETRPLY-BATCH.
+           PERFORM COUNT-OUTSTANDING-TPACALL.
+           PERFORM COLLECT-ONE-TPGETRPLY-ANY
+                UNTIL COMMTAB-OUTSTANDING-REMAINING = 0.
+
+        COUNT-OUTSTANDING-TPACALL.
+           MOVE 0 TO COMMTAB-OUTSTANDING-REMAINING.
+           PERFORM TALLY-ONE-OUTSTANDING
+                VARYING COMMTAB-IDX FROM 1 BY 1
+                UNTIL COMMTAB-IDX > COMMTAB-COUNT.
+
+        TALLY-ONE-OUTSTANDING.
+           IF COMMTAB-OUTSTANDING(COMMTAB-IDX)
+                ADD 1 TO COMMTAB-OUTSTANDING-REMAINING
+           END-IF.
+
+        COLLECT-ONE-TPGETRPLY-ANY.
+           MOVE SPACE TO RECV-RECORD.
+           PERFORM DO-TPGETRPLY-ANY.
+           IF ACTION-CONTINUE
+                PERFORM FIND-COMMTAB-BY-HANDLE
+                IF COMMTAB-MATCH-FOUND
+                     SET COMMTAB-RECEIVED(COMMTAB-IDX) TO TRUE
+                     ADD 1 TO COMMTAB-RECEIVED-COUNT
+                     PERFORM TRACE-RECV-RECORD
+                END-IF
+           END-IF.
+           SUBTRACT 1 FROM COMMTAB-OUTSTANDING-REMAINING.
+
+      *****************************************************
+      *  Find which table entry COMM-HANDLE (just handed back
+      *  by TPGETANY) belongs to, leaving COMMTAB-IDX on it.
+      *****************************************************
+        FIND-COMMTAB-BY-HANDLE.
+           SET COMMTAB-MATCH-SW TO "N".
+           PERFORM CHECK-ONE-COMMTAB-HANDLE
+                VARYING COMMTAB-IDX FROM 1 BY 1
+                UNTIL COMMTAB-IDX > COMMTAB-COUNT
+                     OR COMMTAB-MATCH-FOUND.
+
+        CHECK-ONE-COMMTAB-HANDLE.
+           IF COMMTAB-HANDLE(COMMTAB-IDX) = COMM-HANDLE
+                     AND COMMTAB-OUTSTANDING(COMMTAB-IDX)
+                SET COMMTAB-MATCH-FOUND TO TRUE
+           END-IF.
+
+      *****************************************************
+      *  Confirm every TPACALL this run actually sent got a
+      *  matching TPGETRPLY back, and name any handle that did
+      *  not instead of letting a dropped reply pass silently.
+      *****************************************************
+        RECONCILE-TPACALL-BATCH.
+           DISPLAY "TPACALL sent:     " COMMTAB-SENT-COUNT.
+           DISPLAY "TPGETRPLY recvd:  " COMMTAB-RECEIVED-COUNT.
+           IF COMMTAB-SENT-COUNT NOT = COMMTAB-RECEIVED-COUNT
+                DISPLAY "Fan-out batch mismatch - not every TPACALL "
+                     "got a reply"
+                PERFORM FLAG-UNANSWERED-TPACALL
+                     VARYING COMMTAB-IDX FROM 1 BY 1
+                     UNTIL COMMTAB-IDX > COMMTAB-COUNT
+           END-IF.
+
+        FLAG-UNANSWERED-TPACALL.
+           IF COMMTAB-FAILED(COMMTAB-IDX)
+                DISPLAY "  COMM-HANDLE " COMMTAB-HANDLE(COMMTAB-IDX)
+                     " never sent - TPACALL failed"
+           ELSE
+                IF NOT COMMTAB-RECEIVED(COMMTAB-IDX)
+                     DISPLAY "  COMM-HANDLE "
+                          COMMTAB-HANDLE(COMMTAB-IDX)
+                          " never got a reply"
+                END-IF
+           END-IF.
+
+      *****************************************************
+      *  Open/close the durable audit trail, once per run.
+      *****************************************************
+        OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+        CLOSE-AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+
+      *****************************************************
+      *  Append one line to the audit trail for the call named
+      *  in CALL-NAME-TEXT: service, timestamp, TP-STATUS and
+      *  APPL-RETURN-CODE - durable enough to reconcile a run
+      *  against long after the job log has rotated away.
+      *****************************************************
+        WRITE-AUDIT-RECORD.
+           MOVE SERVICE-NAME TO AUDIT-SERVICE-NAME.
+           MOVE CALL-NAME-TEXT TO AUDIT-CALL-NAME.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE TP-STATUS TO AUDIT-TP-STATUS.
+           MOVE APPL-RETURN-CODE TO AUDIT-APPL-RETURN-CODE.
+           WRITE AUDIT-RECORD.
+
+      *****************************************************
+      *  Classify the outcome of the call named in CALL-NAME-TEXT
+      *  by its TP-STATUS, and decide what the caller should do
+      *  next - retry, abort the run, or just skip this record.
+      *****************************************************
+        CHECK-TP-STATUS.
+           EVALUATE TRUE
+                WHEN TPOK
+                     SET ACTION-CONTINUE TO TRUE
+
+                WHEN TPESVCFAIL
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: service returned TPESVCFAIL, "
+                          "APPL-RETURN-CODE=" APPL-RETURN-CODE
+                     SET ACTION-SKIP TO TRUE
+
+                WHEN TPETIME
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: call timed out (TPETIME)"
+                     SET ACTION-RETRY TO TRUE
+
+                WHEN TPEBLOCK
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: would block (TPEBLOCK)"
+                     SET ACTION-RETRY TO TRUE
+
+                WHEN TPENOENT
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: unknown or unadvertised service "
+                          "(TPENOENT) - " SERVICE-NAME
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN TPESVCERR
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: service infrastructure error "
+                          "(TPESVCERR)"
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN TPETRAN
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: transaction could not be created "
+                          "(TPETRAN)"
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN TPEINVAL
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: invalid arguments (TPEINVAL)"
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN TPEMATCH
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: reply already retrieved for this "
+                          "handle (TPEMATCH)"
+                     SET ACTION-SKIP TO TRUE
+
+                WHEN TPEEVENT
+                     PERFORM CHECK-TPEVENT
+
+                WHEN OTHER
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: TP-STATUS=" TP-STATUS
+                     SET ACTION-ABORT TO TRUE
+           END-EVALUATE.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *****************************************************
+      *  TPGETRPLY/TPRECV report a disconnect, a send-only
+      *  turnaround and a service failure alike as TP-STATUS=
+      *  TPEEVENT - break TPEVENT down into the distinct
+      *  situation it actually is instead of one generic message.
+      *****************************************************
+        CHECK-TPEVENT.
+           EVALUATE TRUE
+                WHEN TPEV-DISCONIMM
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: other side disconnected "
+                          "immediately (TPEV-DISCONIMM)"
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN TPEV-SENDONLY
+                     DISPLAY CALL-NAME-TEXT
+                          " Event: conversation turned around to "
+                          "send-only (TPEV-SENDONLY)"
+                     SET ACTION-CONTINUE TO TRUE
+
+                WHEN TPEV-SVCERR
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: service raised an "
+                          "infrastructure error (TPEV-SVCERR)"
+                     SET ACTION-ABORT TO TRUE
+
+                WHEN TPEV-SVCFAIL
+                     DISPLAY CALL-NAME-TEXT
+                          " Failed: service returned failure "
+                          "(TPEV-SVCFAIL), APPL-RETURN-CODE="
+                          APPL-RETURN-CODE
+                     SET ACTION-SKIP TO TRUE
+
+                WHEN TPEV-SVCSUCC
+                     SET ACTION-CONTINUE TO TRUE
+
+                WHEN OTHER
+                     DISPLAY CALL-NAME-TEXT
+                          " Event: unrecognized TPEVENT=" TPEVENT
+                     SET ACTION-ABORT TO TRUE
+           END-EVALUATE.
+
+      *****************************************************
+      *  A reply that arrived larger than the receive buffer
+      *  holds is reported by the buffer type itself, not by
+      *  TP-STATUS - check TPTYPE-STATUS OF TPTYPE-RECV-REC on
+      *  every call that gets a reply back, instead of silently
+      *  accepting a truncated record.
+      *****************************************************
+        CHECK-TPTYPE-STATUS.
+           IF NOT TPTYPEOK OF TPTYPE-RECV-REC
+                DISPLAY CALL-NAME-TEXT
+                     " reply truncated to fit the receive buffer "
+                     "(TPTRUNCATE)"
+           END-IF.
+
+      *****************************************************
+      *  Work out which service to drive: first token of the
+      *  command line, falling back to the SIMPPARM parameter
+      *  file when the command line carries no service name.
+      *  What follows becomes the customer id on SEND-RECORD,
+      *  stamped with today's date as the effective date rather
+      *  than a raw copy of the rest of the command line.
+      *****************************************************
+        PARSE-COMMAND-LINE.
+           ACCEPT CMD-LINE-REC FROM COMMAND-LINE.
+           MOVE 1 TO CMD-PARSE-PTR.
+           MOVE SPACES TO TARGET-SERVICE-NAME.
+           UNSTRING CMD-LINE-REC DELIMITED BY ALL SPACE
+                INTO TARGET-SERVICE-NAME
+                WITH POINTER CMD-PARSE-PTR.
+
+           IF NO-SERVICE-ON-CMDLINE
+                PERFORM READ-SERVICE-PARM-FILE
+           END-IF.
+
+           MOVE SPACES TO SEND-RECORD.
+           IF CMD-PARSE-PTR NOT > LENGTH OF CMD-LINE-REC
+                MOVE CMD-LINE-REC(CMD-PARSE-PTR:) TO
+                     BIZREC-CUSTOMER-ID OF SEND-RECORD
+           END-IF.
+           MOVE ZERO TO BIZREC-AMOUNT OF SEND-RECORD.
+           ACCEPT BIZREC-EFFECTIVE-DATE OF SEND-RECORD
+                FROM DATE YYYYMMDD.
+           MOVE SPACES TO BIZREC-REFERENCE-NUM OF SEND-RECORD.
+
+      *****************************************************
+      *  Default service name, read from the parameter file
+      *****************************************************
+        READ-SERVICE-PARM-FILE.
+           OPEN INPUT SERVICE-PARM-FILE.
+           READ SERVICE-PARM-FILE
+                AT END MOVE SPACES TO SERVICE-PARM-RECORD
+           END-READ.
+           MOVE SERVICE-PARM-RECORD TO TARGET-SERVICE-NAME.
+           CLOSE SERVICE-PARM-FILE.
+
+      *****************************************************
+      *  Read the domain/queue name, default timeout, retry
+      *  count and environment tag this job runs under, falling
+      *  back to sensible defaults when no config file has been
+      *  set down for this environment yet.
+      *****************************************************
+        READ-DOMAIN-CONFIG.
+           MOVE "DEFAULT"  TO DOMCFG-DOMAIN-NAME.
+           MOVE "REPLYQ"   TO DOMCFG-QUEUE-NAME.
+           MOVE 30         TO DOMCFG-DEFAULT-TIMEOUT.
+           MOVE 3          TO DOMCFG-RETRY-COUNT.
+           MOVE "PROD"     TO DOMCFG-ENVIRONMENT-TAG.
+
+           OPEN INPUT DOMAIN-CONFIG-FILE.
+           READ DOMAIN-CONFIG-FILE
+                AT END CONTINUE
+           END-READ.
+           CLOSE DOMAIN-CONFIG-FILE.
+
+           MOVE DOMCFG-RETRY-COUNT TO RETRY-MAX-ATTEMPTS.
+
+      *****************************************************
+      *  Join the resource manager at startup, so transactional
+      *  work (TPBEGIN/TPCOMMIT) is possible for the rest of the run.
+      *****************************************************
+        DO-TPOPEN.
+           COPY TPOPEN.
+           IF NOT TPOK
+                DISPLAY "TPOPEN Failed: TP-STATUS=" TP-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Leave the resource manager cleanly.
+      *****************************************************
+        DO-TPCLOSE.
+           COPY TPCLOSE.
+           IF NOT TPOK
+                DISPLAY "TPCLOSE Failed: TP-STATUS=" TP-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Capture this job's current context as the "DEFAULT" entry
+      *  of the context table.  This is the context this process
+      *  joined its domain under at DO-TPOPEN, and it is the only
+      *  entry this table holds - RESTORE-CONTEXT-BY-IDX below
+      *  restores this same context, since this binding has no
+      *  second TPINIT'd domain for a job to join.
+      *****************************************************
+        CAPTURE-DEFAULT-CONTEXT.
+           MOVE 1 TO CTXTTAB-COUNT.
+           MOVE DOMCFG-DOMAIN-NAME TO CTXTTAB-DOMAIN-NAME(1).
+           PERFORM DO-TPGETCTXT.
+           MOVE CONTEXT-HANDLE TO CTXTTAB-HANDLE(1).
+           DISPLAY "Captured context for domain "
+                CTXTTAB-DOMAIN-NAME(1).
+
+      *****************************************************
+      *  Restore CONTEXT-HANDLE from the table entry named by
+      *  CTXTTAB-IDX via TPSETCTXT.  This is the mechanical half of
+      *  addressing more than one domain from a single job - the
+      *  TPGETCTXT/TPSETCTXT round trip itself.  A job that actually
+      *  wants a *second*, distinct domain joined in the same run
+      *  additionally needs a TPOPEN against that domain's own
+      *  resource manager before there is a second context worth
+      *  capturing here; this binding's TPOPEN (see DO-TPOPEN) only
+      *  joins the one domain named in DOMCFG-DOMAIN-NAME, so this
+      *  routine restores the job's own context rather than hopping
+      *  to a different domain outright.
+      *****************************************************
+        RESTORE-CONTEXT-BY-IDX.
+           MOVE CTXTTAB-HANDLE(CTXTTAB-IDX) TO CONTEXT-HANDLE.
+           PERFORM DO-TPSETCTXT.
+
+      *****************************************************
+      *  Capture the caller's current context into CONTEXT-HANDLE.
+      *****************************************************
+        DO-TPGETCTXT.
+           COPY TPGETCTXT.
+           IF NOT TPOK
+                DISPLAY "TPGETCTXT Failed: TP-STATUS=" TP-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Make CONTEXT-HANDLE the job's active context.
+      *****************************************************
+        DO-TPSETCTXT.
+           COPY TPSETCTXT.
+           IF NOT TPOK
+                DISPLAY "TPSETCTXT Failed: TP-STATUS=" TP-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Authenticate this program's identity via TPSETKEY once at
+      *  startup, and attach the resulting TPKEY-HANDLE to every
+      *  call this run makes through CALL-KEY-HANDLE in TPSVCDEF-
+      *  REC, so the service side can enforce who is allowed to
+      *  invoke what instead of trusting any client that can reach
+      *  the domain.
+      *****************************************************
+        AUTHENTICATE-CALLER.
+           MOVE "SIMPCLI" TO APPKEY-PRINCIPAL.
+           MOVE "CASUAL" TO APPKEY-APPL-NAME.
+           MOVE SPACES TO APPKEY-PASSWORD.
+
+           COPY TPSETKEY.
+           IF NOT TPOK
+                DISPLAY "TPSETKEY Failed: TP-STATUS=" TP-STATUS
+           ELSE
+                MOVE TPKEY-HANDLE TO CALL-KEY-HANDLE
+           END-IF.
+
+      *****************************************************
+      *  Serialize SEND-RECORD to the portable form TPXPORT-REC
+      *  carries, ready to be written to a file and handed to a
+      *  domain this client cannot reach directly, instead of
+      *  hand-rolling a flat-file translation for the interface.
+      *****************************************************
+        DO-TPEXPORT.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+
+           CALL "TPEXPORT" USING TPTYPE-REC
+                SEND-RECORD
+                XPORT-BUFFER
+                XPORT-LEN
+                TPSTATUS-REC.
+
+           MOVE "TPEXPORT" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Turn a portable buffer built by another domain back into
+      *  a typed buffer here.
+      *****************************************************
+        DO-TPIMPORT.
+           CALL "TPIMPORT" USING XPORT-BUFFER
+                XPORT-LEN
+                TPTYPE-RECV-REC
+                RECV-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPIMPORT" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+           IF ACTION-CONTINUE
+                PERFORM CHECK-TPTYPE-STATUS
+           END-IF.
+
+      *****************************************************
+      *  Hand the portable buffer off in a file, the form it
+      *  actually travels to another site in.
+      *****************************************************
+        WRITE-EXPORT-FILE.
+           MOVE XPORT-LEN TO EXPORT-XPORT-LEN.
+           MOVE XPORT-BUFFER TO EXPORT-XPORT-BUFFER.
+           OPEN OUTPUT EXPORT-FILE.
+           WRITE EXPORT-RECORD.
+           CLOSE EXPORT-FILE.
+
+      *****************************************************
+      *  Pick up a portable buffer another domain has left in the
+      *  hand-off file.
+      *****************************************************
+        READ-EXPORT-FILE.
+           OPEN INPUT EXPORT-FILE.
+           READ EXPORT-FILE
+                AT END MOVE SPACES TO EXPORT-RECORD
+           END-READ.
+           CLOSE EXPORT-FILE.
+           MOVE EXPORT-XPORT-BUFFER TO XPORT-BUFFER.
+           MOVE EXPORT-XPORT-LEN TO XPORT-LEN.
+
+      *****************************************************
+      *  Register interest in EVENT-NAME-TEXT via TPSUBSCRIBE, so
+      *  this job is woken by the event the next time it is posted
+      *  instead of polling for it or racing a fixed clock time.
+      *****************************************************
+        DO-TPSUBSCRIBE.
+           MOVE SPACES TO EVCTL-FILTER.
+           MOVE SPACES TO EVCTL-QUEUE-NAME.
+           SET TPEVSERVICE TO TRUE.
+
+           CALL "TPSUBSCRIBE" USING EVENT-NAME-TEXT
+                TPEVCTL-REC
+                SUBSCRIPTION-HANDLE
+                TPSTATUS-REC.
+
+           MOVE "TPSUBSCRIBE" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Drop the registration TPSUBSCRIBE returned a handle for -
+      *  a job that is about to exit has no business staying
+      *  subscribed.
+      *****************************************************
+        DO-TPUNSUBSCRIBE.
+           COPY TPUNSUBSCRIBE.
+           MOVE "TPUNSUBSCRIBE" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
+      *****************************************************
+      *  Publish EVENT-NAME-TEXT via TPPOST, so downstream jobs
+      *  subscribed to it are woken by this run's completion
+      *  instead of finding out about it on their next poll.
+      *****************************************************
+        DO-TPPOST.
+           MOVE "X_OCTET" TO REC-TYPE OF TPTYPE-REC.
+           MOVE LENGTH OF SEND-RECORD TO LEN OF TPTYPE-REC.
+
+           CALL "TPPOST" USING EVENT-NAME-TEXT
+                TPTYPE-REC
+                SEND-RECORD
+                TPSTATUS-REC.
+
+           MOVE "TPPOST" TO CALL-NAME-TEXT.
+           PERFORM CHECK-TP-STATUS.
+
       *****************************************************
       *Leave Application
       *****************************************************
         EXIT-PROGRAM.
+           PERFORM DO-TPCLOSE.
+           PERFORM CLOSE-AUDIT-FILE.
            STOP RUN.
 
