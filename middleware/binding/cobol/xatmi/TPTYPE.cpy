@@ -10,6 +10,8 @@
        05 REC-TYPE                  PIC X(8).
                88 X-OCTET                   VALUE "X_OCTET".
                88 X-COMMON                  VALUE "X_COMMON".
+               88 X-FML32                   VALUE "FML32".
+               88 X-VIEW32                  VALUE "VIEW32".
        05 SUB-TYPE                  PIC X(16).
        05 LEN                       PIC S9(9) COMP-5.
                88 NO-LENGTH                 VALUE 0.
