@@ -0,0 +1,29 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      *
+      *  TPFML32.cpy
+      *
+      *  A fielded (FML32/VIEW32-style) buffer: a table of named,
+      *  typed fields carried in place of an untyped octet string
+      *  when REC-TYPE is X-FML32 or X-VIEW32. FML32-FLD-VALUE
+      *  holds every field as display data - the FML32-FLD-TYPE
+      *  88-levels tell the reader how to interpret it.
+      *
+       05 FML32-NUM-FIELDS          PIC S9(4) COMP-5.
+       05 FML32-FIELD OCCURS 1 TO 50 TIMES
+               DEPENDING ON FML32-NUM-FIELDS
+               INDEXED BY FML32-IDX.
+               10 FML32-FLD-NAME    PIC X(30).
+               10 FML32-FLD-TYPE    PIC X(8).
+                       88 FML32-TYPE-CHAR       VALUE "CHAR".
+                       88 FML32-TYPE-SHORT      VALUE "SHORT".
+                       88 FML32-TYPE-LONG       VALUE "LONG".
+                       88 FML32-TYPE-FLOAT      VALUE "FLOAT".
+                       88 FML32-TYPE-DOUBLE     VALUE "DOUBLE".
+                       88 FML32-TYPE-STRING     VALUE "STRING".
+                       88 FML32-TYPE-CARRAY     VALUE "CARRAY".
+               10 FML32-FLD-VALUE   PIC X(64).
