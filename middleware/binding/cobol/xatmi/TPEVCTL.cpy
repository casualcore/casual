@@ -0,0 +1,20 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      *
+      *  TPEVCTL.cpy
+      *
+      *  Event control block for TPSUBSCRIBE - a filter expression to
+      *  narrow which occurrences of the subscribed event actually
+      *  wake this job up, alongside the queue an occurrence should
+      *  be delivered to when the subscriber is not sitting in
+      *  TPGETRPLY/TPRECV waiting for it.
+      *
+       05 EVCTL-FLAGS               PIC S9(9) COMP-5.
+               88 TPEVQUEUE                 VALUE 1.
+               88 TPEVSERVICE                VALUE 2.
+       05 EVCTL-QUEUE-NAME          PIC X(30).
+       05 EVCTL-FILTER              PIC X(256).
