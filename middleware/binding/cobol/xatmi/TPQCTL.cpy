@@ -0,0 +1,26 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      *
+      *  TPQCTL.cpy
+      *
+      *  Queue control block for TPENQUEUE/TPDEQUEUE - lets a record
+      *  be persisted for a target service that is not currently up,
+      *  and picked off again later by a separate dequeue job.
+      *
+       05 QUEUE-NAME                PIC X(30).
+       05 CORRELATION-ID            PIC X(32).
+       05 REPLY-QUEUE               PIC X(30).
+       05 QUEUE-DIAGNOSTIC          PIC S9(9) COMP-5.
+               88 QMEINVAL                  VALUE 4.
+               88 QMEBADRMID                VALUE 5.
+               88 QMENOTOPEN                VALUE 6.
+               88 QMETRAN                   VALUE 7.
+               88 QMEBADMSGID               VALUE 8.
+               88 QMESYSTEM                 VALUE 9.
+               88 QMEOS                     VALUE 10.
+               88 QMEABORTED                VALUE 15.
+               88 QMENOTA                   VALUE 17.
