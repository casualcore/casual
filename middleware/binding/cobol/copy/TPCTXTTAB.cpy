@@ -0,0 +1,14 @@
+      *
+      *  TPCTXTTAB.cpy
+      *
+      *  Named table of context handles captured via TPGETCTXT, one
+      *  entry per casual domain a batch step needs to address, so a
+      *  job can switch back and forth with TPSETCTXT instead of
+      *  needing one job per domain.
+      *
+       05 CTXTTAB-COUNT             PIC S9(4) COMP-5 VALUE 0.
+       05 CTXTTAB-ENTRY OCCURS 1 TO 10 TIMES
+               DEPENDING ON CTXTTAB-COUNT
+               INDEXED BY CTXTTAB-IDX.
+               10 CTXTTAB-DOMAIN-NAME       PIC X(30).
+               10 CTXTTAB-HANDLE            PIC S9(9) COMP-5.
