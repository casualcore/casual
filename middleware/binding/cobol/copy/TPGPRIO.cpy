@@ -0,0 +1,17 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Reads back the priority the immediately preceding call was
+      * actually serviced at, into CALL-PRIORITY. Styled as an inline
+      * verb copybook, the same way TPOPEN.cpy is used: COPY it into a
+      * paragraph that has already defined 01 TPSVCDEF-REC COPY
+      * TPSVCDEF and 01 TPSTATUS-REC COPY TPSTATUS.
+      *
+      *  TPGPRIO.cpy
+      *
+           CALL "TPGPRIO" USING
+                TPSVCDEF-REC
+                TPSTATUS-REC.
