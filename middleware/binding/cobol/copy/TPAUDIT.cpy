@@ -0,0 +1,14 @@
+      *
+      *  TPAUDIT.cpy
+      *
+      *  One line of the durable audit trail every TPCALL-style
+      *  call is expected to append to - who was called, when, and
+      *  what came back - so a run can be reconciled after the job
+      *  log has long since rotated away.
+      *
+       05 AUDIT-SERVICE-NAME        PIC X(30).
+       05 AUDIT-CALL-NAME           PIC X(10).
+       05 AUDIT-DATE                PIC 9(8).
+       05 AUDIT-TIME                PIC 9(8).
+       05 AUDIT-TP-STATUS           PIC S9(9).
+       05 AUDIT-APPL-RETURN-CODE    PIC S9(9).
