@@ -0,0 +1,14 @@
+      *
+      *  TPBIZREC.cpy
+      *
+      *  The transaction record actually carried as the X_OCTET
+      *  payload of a TPCALL/TPACALL/TPGETRPLY, in place of a flat
+      *  thirty-byte placeholder string - a customer id, the amount
+      *  of the transaction, the date it takes effect and a
+      *  reference number a downstream system can reconcile back to
+      *  this one.
+      *
+       05 BIZREC-CUSTOMER-ID        PIC X(10).
+       05 BIZREC-AMOUNT             PIC S9(9)V99 COMP-3.
+       05 BIZREC-EFFECTIVE-DATE     PIC 9(08).
+       05 BIZREC-REFERENCE-NUM      PIC X(12).
