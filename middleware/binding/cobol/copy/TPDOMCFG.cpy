@@ -0,0 +1,16 @@
+      *
+      *  TPDOMCFG.cpy
+      *
+      *  Environment/config record read once at startup - the
+      *  domain and queue this job addresses, its default timeout
+      *  and retry count, and whether it is pointed at TEST or
+      *  PROD, so operations can retune how the client behaves per
+      *  environment without anyone recompiling the COBOL.
+      *
+       05 DOMCFG-DOMAIN-NAME        PIC X(30).
+       05 DOMCFG-QUEUE-NAME         PIC X(30).
+       05 DOMCFG-DEFAULT-TIMEOUT    PIC 9(05).
+       05 DOMCFG-RETRY-COUNT        PIC 9(02).
+       05 DOMCFG-ENVIRONMENT-TAG    PIC X(04).
+               88 DOMCFG-ENV-TEST           VALUE "TEST".
+               88 DOMCFG-ENV-PROD           VALUE "PROD".
