@@ -0,0 +1,17 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Makes CONTEXT-HANDLE the active context for the calls that
+      * follow. Styled as an inline verb copybook, the same way
+      * TPOPEN.cpy is used: COPY it into a paragraph that has already
+      * defined 01 TPCTXT-REC COPY TPCTXT and 01 TPSTATUS-REC COPY
+      * TPSTATUS, and has moved the wanted handle into CONTEXT-HANDLE.
+      *
+      *  TPSETCTXT.cpy
+      *
+           CALL "TPSETCTXT" USING
+                CONTEXT-HANDLE
+                TPSTATUS-REC.
