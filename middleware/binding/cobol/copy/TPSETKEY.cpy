@@ -0,0 +1,19 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Authenticates the identity in TPAPPKEY-REC and returns a
+      * TPKEY-HANDLE for it in TPKEY-REC. Styled as an inline verb
+      * copybook, the same way TPOPEN.cpy is used: COPY it into a
+      * paragraph that has already defined 01 TPAPPKEY-REC COPY
+      * TPAPPKEY, 01 TPKEY-REC COPY TPKEY and 01 TPSTATUS-REC COPY
+      * TPSTATUS.
+      *
+      *  TPSETKEY.cpy
+      *
+           CALL "TPSETKEY" USING
+                TPAPPKEY-REC
+                TPKEY-REC
+                TPSTATUS-REC.
