@@ -0,0 +1,10 @@
+      *
+      *  TPAPPKEY.cpy
+      *
+      *  Application-level identity presented to TPSETKEY to obtain
+      *  an authenticated TPKEY-HANDLE - who the calling program is,
+      *  not what data it happens to be carrying.
+      *
+       05 APPKEY-PRINCIPAL          PIC X(30).
+       05 APPKEY-APPL-NAME          PIC X(30).
+       05 APPKEY-PASSWORD           PIC X(30).
