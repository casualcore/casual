@@ -0,0 +1,9 @@
+      *
+      *  TPKEY.cpy
+      *
+      *  Opaque authenticated-identity handle returned by TPSETKEY
+      *  for an APPKEY-PRINCIPAL that has been verified, and carried
+      *  in CALL-KEY-HANDLE (see TPSVCDEF.cpy) on every call made
+      *  afterwards.
+      *
+       05 TPKEY-HANDLE              PIC S9(9) COMP-5.
