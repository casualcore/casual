@@ -37,4 +37,13 @@
                88 TPCONV                    VALUE IS 1.
       * 05 SERVICE-NAME              PIC X(15).
        05 SERVICE-NAME              PIC X(127).
+      *  Call priority set via TPSPRIO ahead of the next call on this
+      *  service, or read back via TPGPRIO once a call has completed.
+       05 CALL-PRIORITY             PIC S9(9) COMP-5.
+               88 PRIO-ROUTINE              VALUE 50.
+               88 PRIO-URGENT               VALUE 100.
+      *  Authenticated identity - the TPKEY-HANDLE obtained from
+      *  TPSETKEY - attached to every call made with this block, so
+      *  the service side can enforce who is allowed to invoke what.
+       05 CALL-KEY-HANDLE           PIC S9(9) COMP-5.
 
