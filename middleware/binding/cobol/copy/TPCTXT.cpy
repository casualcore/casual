@@ -0,0 +1,15 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      *
+      *  TPCTXT.cpy
+      *
+      *  Handle for one XATMI context, switched into and out of via
+      *  TPSETCTXT/TPGETCTXT so a single COBOL batch step can address
+      *  more than one casual domain (e.g. pull a reference record
+      *  from TEST while posting the result to PROD).
+      *
+       05 CONTEXT-HANDLE            PIC S9(9) COMP-5.
