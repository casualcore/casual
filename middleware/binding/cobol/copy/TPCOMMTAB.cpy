@@ -0,0 +1,17 @@
+      *
+      *  TPCOMMTAB.cpy
+      *
+      *  A table of outstanding COMM-HANDLEs, so a client can fire a
+      *  batch of TPACALL requests back-to-back and collect the
+      *  replies afterwards instead of the strict one-out/one-back
+      *  TPACALL/TPGETRPLY pairing.
+      *
+       05 COMMTAB-COUNT             PIC S9(4) COMP-5 VALUE 0.
+       05 COMMTAB-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON COMMTAB-COUNT
+               INDEXED BY COMMTAB-IDX.
+               10 COMMTAB-HANDLE    PIC S9(9) COMP-5.
+               10 COMMTAB-STATUS    PIC X(01).
+                       88 COMMTAB-OUTSTANDING  VALUE "O".
+                       88 COMMTAB-RECEIVED     VALUE "R".
+                       88 COMMTAB-FAILED       VALUE "F".
