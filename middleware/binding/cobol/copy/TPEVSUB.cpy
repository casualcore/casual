@@ -0,0 +1,14 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      *
+      *  TPEVSUB.cpy
+      *
+      *  Opaque subscription handle returned by TPSUBSCRIBE for one
+      *  event expression, carried into TPUNSUBSCRIBE to drop that
+      *  registration again.
+      *
+       05 SUBSCRIPTION-HANDLE       PIC S9(9) COMP-5.
