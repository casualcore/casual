@@ -0,0 +1,14 @@
+      *
+      *  TPSVCCAT.cpy
+      *
+      *  One entry of the service catalog checked at the top of the
+      *  batch driver - the service's advertised name, the REC-TYPE/
+      *  SUB-TYPE it expects to be called with, and the longest
+      *  record it will accept, so a typo'd or retired service name
+      *  is caught before the run burns through the whole batch
+      *  window issuing calls that all come back TPENOENT.
+      *
+       05 SVCCAT-SERVICE-NAME       PIC X(30).
+       05 SVCCAT-REC-TYPE           PIC X(08).
+       05 SVCCAT-SUB-TYPE           PIC X(16).
+       05 SVCCAT-MAX-LEN            PIC 9(09).
