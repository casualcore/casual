@@ -0,0 +1,18 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Sets the priority the next call on this service is to be
+      * serviced at. Styled as an inline verb copybook, the same way
+      * TPOPEN.cpy is used: COPY it into a paragraph that has already
+      * moved the wanted value into CALL-PRIORITY (see the PRIO-ROUTINE
+      * and PRIO-URGENT 88-levels in TPSVCDEF.cpy) and already defined
+      * 01 TPSVCDEF-REC COPY TPSVCDEF and 01 TPSTATUS-REC COPY TPSTATUS.
+      *
+      *  TPSPRIO.cpy
+      *
+           CALL "TPSPRIO" USING
+                TPSVCDEF-REC
+                TPSTATUS-REC.
