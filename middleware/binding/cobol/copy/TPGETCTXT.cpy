@@ -0,0 +1,17 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Captures the caller's current context into CONTEXT-HANDLE, so
+      * it can be restored later with TPSETCTXT. Styled as an inline
+      * verb copybook, the same way TPOPEN.cpy is used: COPY it into a
+      * paragraph that has already defined 01 TPCTXT-REC COPY TPCTXT
+      * and 01 TPSTATUS-REC COPY TPSTATUS.
+      *
+      *  TPGETCTXT.cpy
+      *
+           CALL "TPGETCTXT" USING
+                CONTEXT-HANDLE
+                TPSTATUS-REC.
