@@ -0,0 +1,17 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Joins the caller's resource manager. Styled as an inline
+      * verb copybook, the same way TPRETURN.cpy is used: COPY it
+      * into a paragraph that has already defined 01 TPSTATUS-REC
+      * COPY TPSTATUS, then test TPOK before doing any transactional
+      * work - without a successful TPOPEN, TPBEGIN/TPCOMMIT fail
+      * with TX-OUTSIDE.
+      *
+      *  TPOPEN.cpy
+      *
+           CALL "TPOPEN" USING
+                TPSTATUS-REC.
