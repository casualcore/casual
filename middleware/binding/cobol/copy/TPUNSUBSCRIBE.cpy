@@ -0,0 +1,17 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      * Drops the registration SUBSCRIPTION-HANDLE was returned for
+      * by TPSUBSCRIBE. Styled as an inline verb copybook, the same
+      * way TPOPEN.cpy is used: COPY it into a paragraph that has
+      * already defined 01 TPEVSUB-REC COPY TPEVSUB and 01
+      * TPSTATUS-REC COPY TPSTATUS.
+      *
+      *  TPUNSUBSCRIBE.cpy
+      *
+           CALL "TPUNSUBSCRIBE" USING
+                SUBSCRIPTION-HANDLE
+                TPSTATUS-REC.
