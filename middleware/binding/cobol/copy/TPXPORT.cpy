@@ -0,0 +1,16 @@
+      * X/Open CAE Specification
+      * Distributed Transaction Processing:
+      * The XATMI Specification
+      * ISBN: 1-85912-130-6
+      * X/Open Document Number: C506
+
+      *
+      *  TPXPORT.cpy
+      *
+      *  Portable form of a typed buffer produced by TPEXPORT, ready
+      *  to be written to a file and handed to another casual domain
+      *  (our sister site's, say) to be turned back into a typed
+      *  buffer there with TPIMPORT.
+      *
+       05 XPORT-BUFFER              PIC X(2048).
+       05 XPORT-LEN                 PIC S9(9) COMP-5.
